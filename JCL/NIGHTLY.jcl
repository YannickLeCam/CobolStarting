@@ -0,0 +1,110 @@
+//NIGHTLY  JOB (ACCTG),'DAILY BATCH CHAIN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*****************************************************************
+//*  NIGHTLY - RUNS THE DAILY BALANCE-UPDATE, INTEREST-ACCRUAL AND
+//*  GENDER-DISTRIBUTION JOBS IN SEQUENCE SO OPERATIONS CAN SCHEDULE
+//*  ONE NIGHTLY CHAIN INSTEAD OF KICKING OFF EACH PROGRAM BY HAND.
+//*
+//*  STEP005 TRANSRT  - SORTS THE RAW TRANSACTION FILE INTO ACCOUNT-
+//*                     NUMBER/TIMESTAMP ORDER SO SOLDUPDT SEES EACH
+//*                     ACCOUNT'S TRANSACTIONS TOGETHER AND IN ORDER.
+//*  STEP010 SOLDUPDT - POSTS TRANFILE AGAINST ACCTMAST AND PRINTS
+//*                     THE CONTROL-TOTAL/BALANCING REPORT.  RETURNS
+//*                     RC=16 IF THE RUN DOES NOT BALANCE.
+//*  STEP020 INTACCR  - ACCRUES MONTHLY INTEREST ON ACCTMAST.  SKIPPED
+//*                     IF STEP010 DID NOT COMPLETE CLEAN (RC < 4).
+//*  STEP030 GENDRRPT - PRINTS THE MONTHLY GENDER-DISTRIBUTION REPORT
+//*                     FROM CUSTMAST.  SKIPPED IF STEP020 DID NOT
+//*                     COMPLETE CLEAN.
+//*  STEP040 CSVEXPRT  - EXPORTS CUSTMAST AND ACCTMAST TO CSV FOR THE
+//*                     REPORTING TEAM.
+//*  STEP050 ACCTARCH  - ARCHIVES CLOSED ACCOUNTS OLDER THAN THE
+//*                     CUTOFF DATE ON ARCHPARM TO ACCTARC.
+//*  STEP060 GLRECON   - MATCHES ACCTMAST AGAINST THE GENERAL-LEDGER
+//*                     EXTRACT AND WRITES BREAK LINES TO GLBREAK FOR
+//*                     ANY DIFFERENCE OVER THE TOLERANCE ON GLPARM.
+//*
+//*  MODIFICATION HISTORY
+//*  2026-08-08  YLC  INITIAL VERSION.
+//*  2026-08-08  YLC  ADDED SOLDPARM (RESTART KEY) AND SOLDCKPT
+//*                   (CHECKPOINT RECORDS) DD STATEMENTS FOR
+//*                   SOLDUPDT'S CHECKPOINT/RESTART SUPPORT.
+//*  2026-08-08  YLC  ADDED SOLDREJ DD FOR SOLDUPDT'S REJECTED-
+//*                   TRANSACTION EXCEPTION REPORT.
+//*  2026-08-08  YLC  ADDED STEP040 CSVEXPRT - CSV EXTRACT OF
+//*                   CUSTMAST/ACCTMAST FOR THE REPORTING TEAM.
+//*  2026-08-08  YLC  ADDED STEP050 ACCTARCH - ARCHIVE/PURGE OF
+//*                   CLOSED ACCOUNTS.
+//*  2026-08-08  YLC  ADDED INTPARM TO STEP020 SO INTACCR PICKS UP
+//*                   THE SAME PROCESS DATE AS SOLDUPDT'S SOLDPARM.
+//*  2026-08-08  YLC  ADDED STEP005 TRANSRT AHEAD OF STEP010 TO SORT
+//*                   THE RAW TRANSACTION FILE INTO ACCOUNT-NUMBER
+//*                   ORDER, WHICH STEP010'S CHECKPOINT/RESTART LOGIC
+//*                   DEPENDS ON.  TRANFILE IS NOW THIS STEP'S OUTPUT
+//*                   RATHER THAN A RAW EXTERNAL INPUT.
+//*  2026-08-08  YLC  ADDED STEP060 GLRECON - GENERAL-LEDGER BALANCE
+//*                   RECONCILIATION AND BREAK REPORT.
+//*  2026-08-08  YLC  ADDED AUTHFILE TO STEP010 - SOLDUPDT NOW
+//*                   VALIDATES THE OPERATOR ID/PASSWORD ON SOLDPARM
+//*                   AGAINST AUTHFILE BEFORE POSTING ANY TRANSACTION.
+//*  2026-08-08  YLC  RENAMED STEP030'S GENDRRPT DD TO GENDRPT AND
+//*                   GAVE STEP060 GLRECON ITS OWN GLPARM DATASET -
+//*                   NEITHER SHOULD SHARE A NAME WITH SOMETHING
+//*                   ELSE (A PROGRAM-ID, ANOTHER STEP'S PARM FILE).
+//*****************************************************************
+//*
+//STEP005  EXEC PGM=TRANSRT
+//TRANRAW  DD DSN=PROD.BATCH.TRANRAW,DISP=SHR
+//SORTWK1  DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//TRANFILE DD DSN=PROD.BATCH.TRANFILE,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP010  EXEC PGM=SOLDUPDT,COND=(4,GE,STEP005)
+//TRANFILE DD DSN=PROD.BATCH.TRANFILE,DISP=SHR
+//ACCTMAST DD DSN=PROD.BATCH.ACCTMAST,DISP=OLD
+//BALEXTR  DD DSN=PROD.BATCH.BALEXTR,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),UNIT=SYSDA
+//SOLDCTL  DD SYSOUT=*
+//AUDITJRN DD DSN=PROD.BATCH.AUDITJRN,DISP=MOD
+//SOLDPARM DD DSN=PROD.BATCH.SOLDPARM,DISP=SHR
+//AUTHFILE DD DSN=PROD.BATCH.AUTHFILE,DISP=SHR
+//SOLDCKPT DD DSN=PROD.BATCH.SOLDCKPT,DISP=MOD
+//SOLDREJ  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=INTACCR,COND=(4,GE,STEP010)
+//ACCTMAST DD DSN=PROD.BATCH.ACCTMAST,DISP=OLD
+//INTPARM  DD DSN=PROD.BATCH.SOLDPARM,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=GENDRRPT,COND=((4,GE,STEP010),(4,GE,STEP020))
+//CUSTMAST DD DSN=PROD.BATCH.CUSTMAST,DISP=SHR
+//GENDRPT  DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=CSVEXPRT,COND=((4,GE,STEP010),(4,GE,STEP020))
+//CUSTMAST DD DSN=PROD.BATCH.CUSTMAST,DISP=SHR
+//ACCTMAST DD DSN=PROD.BATCH.ACCTMAST,DISP=SHR
+//CUSTCSV  DD DSN=PROD.RPTG.CUSTCSV,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),UNIT=SYSDA
+//ACCTCSV  DD DSN=PROD.RPTG.ACCTCSV,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=ACCTARCH,COND=((4,GE,STEP010),(4,GE,STEP020))
+//ACCTMAST DD DSN=PROD.BATCH.ACCTMAST,DISP=OLD
+//ACCTARC  DD DSN=PROD.BATCH.ACCTARC,DISP=MOD
+//ARCHPARM DD DSN=PROD.BATCH.ARCHPARM,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=GLRECON,COND=((4,GE,STEP010),(4,GE,STEP020))
+//ACCTMAST DD DSN=PROD.BATCH.ACCTMAST,DISP=SHR
+//GLEXTRCT DD DSN=PROD.GL.EXTRACT,DISP=SHR
+//GLBREAK  DD SYSOUT=*
+//GLPARM   DD DSN=PROD.BATCH.GLPARM,DISP=SHR
+//SYSOUT   DD SYSOUT=*
