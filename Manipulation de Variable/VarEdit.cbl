@@ -1,22 +1,144 @@
        identification division.
-       program-id. HelloWorld.
+       program-id. ACCTSTMT.
        author. Yannick.
+       installation. Agence Centrale.
+       date-written. 2026-08-08.
+       date-compiled.
+
+      *****************************************************************
+      *  ACCTSTMT (formerly HelloWorld / VarEdit.cbl)
+      *
+      *  Customer-statement print program.  Pulls live balances from
+      *  ACCOUNT-MASTER and prints them through the four edited
+      *  pictures VarEdit.cbl used to only ever MOVE ZERO into
+      *  (9999.99, ZZZ9.99, 9,999.99, 9B999.99), plus a fifth signed
+      *  edit picture so an overdrawn balance shows CR/DB instead of
+      *  printing as a plain positive figure.
+      *
+      *  Modification history
+      *  2026-08-08  YLC  Built the four demonstration edit pictures
+      *                   out into a real account-statement report
+      *                   driven by ACCOUNT-MASTER.
+      *  2026-08-08  YLC  Added WS-SOLDE5 (PIC 9,999.99CR) so overdrawn
+      *                   accounts print with a trailing CR/DB sign
+      *                   instead of looking like an ordinary balance.
+      *  2026-08-08  YLC  Widened WS-SOLDE1 through WS-SOLDE5 to nine
+      *                   integer digits to match ACCT-SOLDE's S9(9)
+      *                   range - the old four-digit pictures were
+      *                   silently truncating any balance of 10,000 or
+      *                   more on the printed statement.
+      *  2026-08-08  YLC  Widened STATEMENT-REPORT-LINE from X(80) to
+      *                   X(86) to match WS-DETAIL-LINE's true length
+      *                   after the SOLDE1-SOLDE5 widening - the group
+      *                   MOVE into the shorter X(80) record was
+      *                   silently truncating the rightmost 6 bytes of
+      *                   every detail line, chopping the tail off
+      *                   WS-DL-SOLDE5's CR/DB indicator.
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select ACCOUNT-MASTER assign to "ACCTMAST"
+               organization is indexed
+               access mode is sequential
+               record key is ACCT-NUMBER
+               file status is WS-ACCTMAST-STATUS.
+
+           select STATEMENT-REPORT assign to "STMTRPT"
+               organization is sequential
+               file status is WS-RPT-STATUS.
 
        data division.
+       file section.
+       fd  ACCOUNT-MASTER.
+       copy "ACCTREC.cpy".
+
+       fd  STATEMENT-REPORT.
+       01  STATEMENT-REPORT-LINE           PIC X(86).
+
        working-storage section.
-       01  WS-SOLDE1 PIC 9999.99.
-       01  WS-SOLDE2 PIC ZZZ9.99.
-       01  WS-SOLDE3 PIC 9,999.99.
-       01  WS-SOLDE4 PIC 9B999.99.
-
-
-       procedure division. 
-           MOVE ZERO TO WS-SOLDE1.
-           MOVE ZERO TO WS-SOLDE2.
-           MOVE ZERO TO WS-SOLDE3.
-           MOVE ZERO TO WS-SOLDE4.
-           display WS-SOLDE1.
-           display WS-SOLDE2.
-           display WS-SOLDE3.
-           display WS-SOLDE4.
-           stop run.
+       01  WS-ACCTMAST-STATUS              PIC X(02).
+       01  WS-RPT-STATUS                   PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-ACCT-EOF-SWITCH           PIC X(01) VALUE "N".
+               88  WS-ACCT-EOF               VALUE "Y".
+
+       01  WS-ACCOUNT-COUNT                PIC 9(06) VALUE 0.
+
+      *--------------------------------------------------------------*
+      *    Edited balance fields - one per statement column.         *
+      *--------------------------------------------------------------*
+       01  WS-SOLDE1 PIC 999999999.99.
+       01  WS-SOLDE2 PIC ZZZZZZZZ9.99.
+       01  WS-SOLDE3 PIC 999,999,999.99.
+       01  WS-SOLDE4 PIC 999999B999.99.
+       01  WS-SOLDE5 PIC 999,999,999.99CR.
+
+       01  WS-HEADING-LINE-1                PIC X(80) VALUE
+           "RELEVE DE COMPTE".
+       01  WS-HEADING-LINE-2                PIC X(80) VALUE
+           "COMPTE      SOLDE1   SOLDE2    SOLDE3     SOLDE4      SOLDE
+      -    "5".
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-ACCT-NUMBER            PIC 9(09).
+           05  FILLER                       PIC X(02) VALUE SPACES.
+           05  WS-DL-SOLDE1                 PIC 999999999.99.
+           05  FILLER                       PIC X(02) VALUE SPACES.
+           05  WS-DL-SOLDE2                 PIC ZZZZZZZZ9.99.
+           05  FILLER                       PIC X(02) VALUE SPACES.
+           05  WS-DL-SOLDE3                 PIC 999,999,999.99.
+           05  FILLER                       PIC X(02) VALUE SPACES.
+           05  WS-DL-SOLDE4                 PIC 999999B999.99.
+           05  FILLER                       PIC X(02) VALUE SPACES.
+           05  WS-DL-SOLDE5                 PIC 999,999,999.99CR.
+
+       procedure division.
+
+       0000-MAINLINE.
+           perform 1000-INITIALIZE
+           perform 2000-READ-ACCOUNT
+           perform 3000-PRINT-STATEMENT until WS-ACCT-EOF
+           perform 9999-TERMINATE
+           goback.
+
+       1000-INITIALIZE.
+           open input ACCOUNT-MASTER
+           open output STATEMENT-REPORT
+           move WS-HEADING-LINE-1 to STATEMENT-REPORT-LINE
+           write STATEMENT-REPORT-LINE
+           move WS-HEADING-LINE-2 to STATEMENT-REPORT-LINE
+           write STATEMENT-REPORT-LINE
+           .
+
+       2000-READ-ACCOUNT.
+           read ACCOUNT-MASTER next record
+               at end set WS-ACCT-EOF to true
+           end-read
+           .
+
+       3000-PRINT-STATEMENT.
+           move ACCT-SOLDE to WS-SOLDE1
+           move ACCT-SOLDE to WS-SOLDE2
+           move ACCT-SOLDE to WS-SOLDE3
+           move ACCT-SOLDE to WS-SOLDE4
+           move ACCT-SOLDE to WS-SOLDE5
+           move spaces to STATEMENT-REPORT-LINE
+           move ACCT-NUMBER to WS-DL-ACCT-NUMBER
+           move WS-SOLDE1 to WS-DL-SOLDE1
+           move WS-SOLDE2 to WS-DL-SOLDE2
+           move WS-SOLDE3 to WS-DL-SOLDE3
+           move WS-SOLDE4 to WS-DL-SOLDE4
+           move WS-SOLDE5 to WS-DL-SOLDE5
+           move WS-DETAIL-LINE to STATEMENT-REPORT-LINE
+           write STATEMENT-REPORT-LINE
+           add 1 to WS-ACCOUNT-COUNT
+           perform 2000-READ-ACCOUNT
+           .
+
+       9999-TERMINATE.
+           close ACCOUNT-MASTER
+           close STATEMENT-REPORT
+           display "RELEVES IMPRIMES : " WS-ACCOUNT-COUNT
+           .
