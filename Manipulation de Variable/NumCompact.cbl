@@ -1,15 +1,123 @@
        identification division.
-       program-id. HelloWorld.
+       program-id. INTACCR.
        author. Yannick.
+       installation. Agence Centrale.
+       date-written. 2026-08-08.
+       date-compiled.
+
+      *****************************************************************
+      *  INTACCR (formerly HelloWorld / NumCompact.cbl)
+      *
+      *  Monthly interest-accrual program.  WS-VAR1 holds the
+      *  principal, WS-VAR2 the annual rate, WS-VAR3 the computed
+      *  monthly interest - read from ACCOUNT-MASTER and written back
+      *  once accrued.
+      *
+      *  Modification history
+      *  2026-08-08  YLC  Built out the previously unused packed-decimal
+      *                   WS-ZONEO1 fields into a real monthly
+      *                   interest-accrual run against ACCOUNT-MASTER.
+      *  2026-08-08  YLC  Added ON SIZE ERROR guards to the COMPUTE -
+      *                   a bad rate or principal on one account now
+      *                   rejects that account instead of mis-posting
+      *                   or abending the whole run.
+      *  2026-08-08  YLC  Reads the business date to accrue for from
+      *                   RUN-PARAMETERS and prints it on the run
+      *                   summary, so a rerun for a prior date no
+      *                   longer relies on today's system date.
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select ACCOUNT-MASTER assign to "ACCTMAST"
+               organization is indexed
+               access mode is sequential
+               record key is ACCT-NUMBER
+               file status is WS-ACCTMAST-STATUS.
+
+           select RUN-PARAMETERS assign to "INTPARM"
+               organization is sequential
+               file status is WS-PARM-STATUS.
 
        data division.
+       file section.
+       fd  ACCOUNT-MASTER.
+       copy "ACCTREC.cpy".
+
+       fd  RUN-PARAMETERS.
+       copy "RUNPARM.cpy".
+
        working-storage section.
+       01  WS-PARM-STATUS                  PIC X(02).
+           88  WS-PARM-OK                    VALUE "00".
+       01  WS-PROCESS-DATE                 PIC 9(08) VALUE 0.
        01  WS-ZONEO1.
-           05 WS-VAR1 PIC 9(9) USAGE comp-3.
-           05 WS-VAR2 PIC 9(5)V99 comp-3.
-           05 WS-VAR3 PIC 9(3)V99 packed-decimal.
+           05  WS-VAR1                     PIC 9(9) USAGE comp-3.
+           05  WS-VAR2                     PIC 9(5)V99 comp-3.
+           05  WS-VAR3                     PIC 9(3)V99 packed-decimal.
+
+       01  WS-ACCTMAST-STATUS              PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-ACCT-EOF-SWITCH           PIC X(01) VALUE "N".
+               88  WS-ACCT-EOF               VALUE "Y".
+
+       01  WS-ACCOUNT-COUNT                PIC 9(06) VALUE 0.
+       01  WS-REJECT-COUNT                 PIC 9(06) VALUE 0.
+
+       procedure division.
+
+       0000-MAINLINE.
+           perform 1000-INITIALIZE
+           perform 2000-READ-ACCOUNT
+           perform 3000-ACCRUE-INTEREST thru 3000-EXIT until WS-ACCT-EOF
+           perform 9999-TERMINATE
+           goback.
+
+       1000-INITIALIZE.
+           open i-o ACCOUNT-MASTER
+           open input RUN-PARAMETERS
+           if WS-PARM-OK
+              read RUN-PARAMETERS
+                  at end move 0 to WS-PROCESS-DATE
+                  not at end move PARM-PROCESS-DATE to WS-PROCESS-DATE
+              end-read
+           else
+              move 0 to WS-PROCESS-DATE
+           end-if
+           close RUN-PARAMETERS
+           .
 
+       2000-READ-ACCOUNT.
+           read ACCOUNT-MASTER next record
+               at end set WS-ACCT-EOF to true
+           end-read
+           .
 
-       procedure division. 
+       3000-ACCRUE-INTEREST.
+           move ACCT-PRINCIPAL to WS-VAR1
+           move ACCT-RATE to WS-VAR2
+           compute WS-VAR3 rounded = (WS-VAR1 * WS-VAR2 / 100) / 12
+               on size error
+                   display "ERREUR CALCUL INTERET, COMPTE REJETE : "
+                       ACCT-NUMBER
+                   add 1 to WS-REJECT-COUNT
+                   go to 3000-EXIT
+           end-compute
+           move WS-VAR3 to ACCT-MONTHLY-INTEREST
+           rewrite ACCOUNT-RECORD
+               invalid key
+                   display "ERREUR MISE A JOUR INTERET : " ACCT-NUMBER
+           end-rewrite
+           add 1 to WS-ACCOUNT-COUNT
+           .
+       3000-EXIT.
+           perform 2000-READ-ACCOUNT
+           .
 
-           stop run.
+       9999-TERMINATE.
+           close ACCOUNT-MASTER
+           display "DATE DE TRAITEMENT : " WS-PROCESS-DATE
+           display "COMPTES TRAITES : " WS-ACCOUNT-COUNT
+           display "COMPTES REJETES : " WS-REJECT-COUNT
+           .
