@@ -0,0 +1,270 @@
+       identification division.
+       program-id. BRPRDMNT.
+       author. Yannick.
+       installation. Agence Centrale.
+       date-written. 2026-08-08.
+       date-compiled.
+
+      *****************************************************************
+      *  BRPRDMNT
+      *
+      *  Maintenance driver for the BRANCH-PRODUCT-FILE reference file
+      *  RENAMRPT (VarRaname.cbl) looks up branch/product codes from.
+      *  Lets a clerk add a new branch/product code with its effective
+      *  date, or retire one, instead of the file only ever being
+      *  populated by hand outside the application.
+      *
+      *  Modification history
+      *  2026-08-08  YLC  Initial version.
+      *  2026-08-08  YLC  8000-WRITE-AUDIT now branches on WS-AUDIT-
+      *                   ACTION before building the after-image - it
+      *                   used to always describe a retirement, so an
+      *                   ADD's audit record falsely showed the brand
+      *                   new, active code as "RETRAIT 00000000".
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select BRANCH-PRODUCT-FILE assign to "BRPRDMST"
+               organization is indexed
+               access mode is dynamic
+               record key is BP-KEY
+               file status is WS-BRPRD-STATUS.
+
+           select AUDIT-JOURNAL assign to "AUDITJRN"
+               organization is sequential
+               file status is WS-AUDIT-STATUS.
+
+       data division.
+       file section.
+       fd  BRANCH-PRODUCT-FILE.
+       copy "BRPRDREC.cpy".
+
+       fd  AUDIT-JOURNAL.
+       copy "AUDITREC.cpy".
+
+       working-storage section.
+       01  WS-BRPRD-STATUS                  PIC X(02).
+           88  WS-BRPRD-OK                    VALUE "00".
+           88  WS-BRPRD-NOTFOUND              VALUE "23".
+       01  WS-AUDIT-STATUS                  PIC X(02).
+           88  WS-AUDIT-OK                    VALUE "00".
+       01  WS-OPERATOR-ID                   PIC X(08) VALUE "SYSTEM".
+       01  WS-AUDIT-DATE                    PIC 9(08).
+       01  WS-AUDIT-TIME                    PIC 9(08).
+       01  WS-AUDIT-TS-ALPHA                PIC X(14).
+       01  WS-BEFORE-IMAGE                  PIC X(60).
+       01  WS-AFTER-IMAGE                   PIC X(60).
+       01  WS-AUDIT-ACTION                  PIC X(06).
+
+       01  WS-SWITCHES.
+           05  WS-EXIT-SWITCH                PIC X(01) VALUE "N".
+               88  WS-EXIT                    VALUE "Y".
+
+       01  WS-MENU-CHOICE                   PIC X(01).
+       01  WS-SEARCH-BRANCH                 PIC 9(02).
+       01  WS-SEARCH-PRODUCT                PIC 9(02).
+       01  WS-CONFIRM                       PIC X(01).
+           88  WS-CONFIRM-OUI                 VALUE "O" "o".
+
+       procedure division.
+
+       0000-MAINLINE.
+           perform 1000-INITIALIZE
+           perform 2000-DISPLAY-MENU until WS-EXIT
+           perform 9999-TERMINATE
+           goback.
+
+       1000-INITIALIZE.
+           open i-o BRANCH-PRODUCT-FILE
+           if not WS-BRPRD-OK
+              close BRANCH-PRODUCT-FILE
+              open output BRANCH-PRODUCT-FILE
+              close BRANCH-PRODUCT-FILE
+              open i-o BRANCH-PRODUCT-FILE
+           end-if
+           open extend AUDIT-JOURNAL
+           if not WS-AUDIT-OK
+              close AUDIT-JOURNAL
+              open output AUDIT-JOURNAL
+           end-if
+           .
+
+       2000-DISPLAY-MENU.
+           display "----------------------------------------"
+           display "  MAINTENANCE BRANCHE / PRODUIT"
+           display "  1 - AJOUT    (ADD)"
+           display "  2 - RETRAIT  (RETIRE)"
+           display "  3 - CONSULT  (INQUIRE)"
+           display "  4 - FIN      (EXIT)"
+           display "----------------------------------------"
+           display "Choix ? "
+           accept WS-MENU-CHOICE
+           evaluate WS-MENU-CHOICE
+               when "1" perform 3000-ADD-CODE thru 3000-EXIT
+               when "2" perform 4000-RETIRE-CODE thru 4000-EXIT
+               when "3" perform 5000-INQUIRE-CODE thru 5000-EXIT
+               when "4" set WS-EXIT to true
+               when other
+                   display "CHOIX INVALIDE"
+           end-evaluate
+           .
+
+      *****************************************************************
+      *  ADD - captures a new branch/product code, its effective date
+      *  and the location/manager codes attached to it.  A code that
+      *  already exists on the file is rejected; use RETIRE first if
+      *  it needs to be replaced.
+      *****************************************************************
+       3000-ADD-CODE.
+           move spaces to BRANCH-PRODUCT-RECORD
+           display "Code branche ? "
+           accept BP-BRANCH-CODE
+           display "Code produit ? "
+           accept BP-PRODUCT-CODE
+           display "Date d'effet (AAAAMMJJ) ? "
+           accept BP-EFFECTIVE-DATE
+           move 0 to BP-RETIRE-DATE
+           display "Code localisation ? "
+           accept BP-LOCATION-CODE
+           display "Code gestionnaire ? "
+           accept BP-MANAGER-CODE
+           set BP-ACTIVE to true
+           write BRANCH-PRODUCT-RECORD
+               invalid key
+                   display "ERREUR AJOUT - CODE DEJA EXISTANT : "
+                           WS-BRPRD-STATUS
+                   go to 3000-EXIT
+           end-write
+           move spaces to WS-BEFORE-IMAGE
+           move "ADD" to WS-AUDIT-ACTION
+           perform 8000-WRITE-AUDIT
+           display "CODE BRANCHE/PRODUIT AJOUTE"
+           .
+       3000-EXIT.
+           exit
+           .
+
+      *****************************************************************
+      *  RETIRE - marks an existing code retired as of a given date
+      *  rather than deleting it, so RENAMRPT's history stays intact
+      *  for any account still carrying the old code.
+      *****************************************************************
+       4000-RETIRE-CODE.
+           display "Code branche a retirer ? "
+           accept WS-SEARCH-BRANCH
+           display "Code produit a retirer ? "
+           accept WS-SEARCH-PRODUCT
+           move WS-SEARCH-BRANCH to BP-BRANCH-CODE
+           move WS-SEARCH-PRODUCT to BP-PRODUCT-CODE
+           read BRANCH-PRODUCT-FILE
+               invalid key
+                   display "CODE INCONNU"
+                   go to 4000-EXIT
+           end-read
+           if BP-RETIRED
+              display "CODE DEJA RETIRE"
+              go to 4000-EXIT
+           end-if
+           move spaces to WS-BEFORE-IMAGE
+           string BP-LOCATION-CODE delimited by size
+                  " " delimited by size
+                  BP-MANAGER-CODE delimited by size
+                  " " delimited by size
+                  "ACTIF" delimited by size
+                  into WS-BEFORE-IMAGE
+           end-string
+           display "Date de retrait (AAAAMMJJ) ? "
+           accept BP-RETIRE-DATE
+           set BP-RETIRED to true
+           rewrite BRANCH-PRODUCT-RECORD
+               invalid key
+                   display "ERREUR RETRAIT : " WS-BRPRD-STATUS
+                   go to 4000-EXIT
+           end-rewrite
+           move "RETIRE" to WS-AUDIT-ACTION
+           perform 8000-WRITE-AUDIT
+           display "CODE BRANCHE/PRODUIT RETIRE"
+           .
+       4000-EXIT.
+           exit
+           .
+
+      *****************************************************************
+      *  INQUIRE - displays one branch/product code.
+      *****************************************************************
+       5000-INQUIRE-CODE.
+           display "Code branche ? "
+           accept WS-SEARCH-BRANCH
+           display "Code produit ? "
+           accept WS-SEARCH-PRODUCT
+           move WS-SEARCH-BRANCH to BP-BRANCH-CODE
+           move WS-SEARCH-PRODUCT to BP-PRODUCT-CODE
+           read BRANCH-PRODUCT-FILE
+               invalid key
+                   display "CODE INCONNU"
+                   go to 5000-EXIT
+           end-read
+           display "BRANCHE  : " BP-BRANCH-CODE
+           display "PRODUIT  : " BP-PRODUCT-CODE
+           display "EFFET    : " BP-EFFECTIVE-DATE
+           display "RETRAIT  : " BP-RETIRE-DATE
+           display "LOCATION : " BP-LOCATION-CODE
+           display "GESTION  : " BP-MANAGER-CODE
+           if BP-ACTIVE
+              display "STATUT   : ACTIF"
+           else
+              display "STATUT   : RETIRE"
+           end-if
+           .
+       5000-EXIT.
+           exit
+           .
+
+      *****************************************************************
+      *  Appends one before/after image to the shared AUDIT-JOURNAL.
+      *  WS-AUDIT-ACTION and WS-BEFORE-IMAGE must be set by the caller
+      *  before this is performed; the after-image is always the
+      *  current BRANCH-PRODUCT-RECORD content.
+      *****************************************************************
+       8000-WRITE-AUDIT.
+           accept WS-AUDIT-DATE from date yyyymmdd
+           accept WS-AUDIT-TIME from time
+           move spaces to WS-AUDIT-TS-ALPHA
+           string WS-AUDIT-DATE delimited by size
+                  WS-AUDIT-TIME(1:6) delimited by size
+                  into WS-AUDIT-TS-ALPHA
+           end-string
+           move WS-AUDIT-TS-ALPHA(1:14) to AUDIT-TIMESTAMP
+           move "BRPRDMNT" to AUDIT-PROGRAM-ID
+           move WS-OPERATOR-ID to AUDIT-OPERATOR-ID
+           move WS-AUDIT-ACTION to AUDIT-ACTION
+           move BP-KEY to AUDIT-RECORD-KEY
+           move WS-BEFORE-IMAGE to AUDIT-BEFORE-IMAGE
+           move spaces to WS-AFTER-IMAGE
+           if WS-AUDIT-ACTION = "RETIRE"
+              string BP-LOCATION-CODE delimited by size
+                     " " delimited by size
+                     BP-MANAGER-CODE delimited by size
+                     " " delimited by size
+                     "RETRAIT " delimited by size
+                     BP-RETIRE-DATE delimited by size
+                     into WS-AFTER-IMAGE
+              end-string
+           else
+              string BP-LOCATION-CODE delimited by size
+                     " " delimited by size
+                     BP-MANAGER-CODE delimited by size
+                     " " delimited by size
+                     "ACTIF" delimited by size
+                     into WS-AFTER-IMAGE
+              end-string
+           end-if
+           move WS-AFTER-IMAGE to AUDIT-AFTER-IMAGE
+           write AUDIT-RECORD
+           .
+
+       9999-TERMINATE.
+           close BRANCH-PRODUCT-FILE
+           close AUDIT-JOURNAL
+           .
