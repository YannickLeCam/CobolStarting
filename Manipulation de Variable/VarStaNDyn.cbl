@@ -1,27 +1,253 @@
        identification division.
-       program-id. HelloWorld.
+       program-id. CUSTBDT.
        author. Yannick.
+       installation. Agence Centrale.
+       date-written. 2026-08-08.
+       date-compiled.
+
+      *****************************************************************
+      *  CUSTBDT (formerly HelloWorld / VarStaNDyn.cbl)
+      *
+      *  Accepts a customer's first and last name, and date of birth,
+      *  against the shared customer-record layout.
+      *
+      *  Modification history
+      *  2026-08-08  YLC  Switched UTILISATEUR to the shared
+      *                   CUSTREC.cpy copy member.
+      *  2026-08-08  YLC  Replaced the free-text MOIS default with an
+      *                   accepted value validated against a month
+      *                   table, and derived CUST-MOIS-NUM from it so
+      *                   downstream programs can sort/compute on the
+      *                   birth date.
+      *  2026-08-08  YLC  Appends each completed customer to the
+      *                   CUSTOMER-INTAKE sequential file with a run
+      *                   header/trailer so operations has a daily
+      *                   log of new-customer entries.
+      *  2026-08-08  YLC  Added NOM-CHARACTER and 1650-CHECK-NAME-
+      *                   CHARSET, matching CUSTINTK - a warning is
+      *                   now given for a prenom/nom carrying a byte
+      *                   outside the shop's plain letters/space/
+      *                   hyphen/apostrophe standard.
+      *  2026-08-08  YLC  Added 1600-ACCEPT-BIRTHDATE so the day and
+      *                   year of birth are solicited from the operator
+      *                   like the month already was, instead of
+      *                   staying fixed at the 08/1996 startup default
+      *                   for every customer - matches CUSTMENU's
+      *                   7000-ACCEPT-BIRTHDATE.
+      *  2026-08-08  YLC  Renamed the CUSTOMER-INTAKE ASSIGN TO literal
+      *                   from "CUSTINTK" to "CUSTBDTL" - CUSTINTK is
+      *                   CUSTINTK.cbl's own PROGRAM-ID/executable
+      *                   name, and this daily log file has nothing to
+      *                   do with that program.
+      *  2026-08-08  YLC  1600-ACCEPT-BIRTHDATE now range-checks the
+      *                   day (1-31) and year (1900-2099) the same way
+      *                   1700-ACCEPT-MOIS already validates the month
+      *                   against WS-MONTH-TABLE - an out-of-range
+      *                   entry is rejected and the prior value kept
+      *                   instead of being stored as typed.
+      *****************************************************************
+       environment division.
+       configuration section.
+       special-names.
+           class NOM-CHARACTER is "A" thru "Z", "a" thru "z",
+               " ", "-", "'".
+       input-output section.
+       file-control.
+           select CUSTOMER-INTAKE assign to "CUSTBDTL"
+               organization is sequential
+               file status is WS-INTAKE-STATUS.
 
        data division.
+       file section.
+       fd  CUSTOMER-INTAKE.
+       01  INTAKE-HEADER-RECORD.
+           05  INTK-H-TYPE                 PIC X value "H".
+           05  INTK-H-DATE                 PIC 9(08).
+           05  FILLER                      PIC X(71).
+       01  INTAKE-DETAIL-RECORD.
+           05  INTK-D-TYPE                 PIC X value "D".
+           05  INTK-D-PRENOM               PIC X(20).
+           05  INTK-D-NOM                  PIC X(20).
+           05  INTK-D-MOIS-NUM             PIC 9(02).
+           05  FILLER                      PIC X(37).
+       01  INTAKE-TRAILER-RECORD.
+           05  INTK-T-TYPE                 PIC X value "T".
+           05  INTK-T-COUNT                PIC 9(05).
+           05  FILLER                      PIC X(74).
+
        working-storage section.
-       01 UTILISATEUR.
-           05 UTIL-ETAT-CIVIL.
-               10 PRENOM PIC X(20).
-               10 NOM PIC X(20).
-           05 DATE-NAISSANCE.
-               10 JOUR PIC 9(2) VALUE 08.
-               10 MOIS PIC X(10) VALUE "Novembre".
-               10 ANNEE PIC 9(4) VALUE 1996.
-               10 HEURE PIC 9(2) VALUE 17.
-               10 MINUTE PIC 9(2) VALUE 32.
-               10 SECONDE PIC 9(2) VALUE 00.
-
-       procedure division. 
-           display "Quel est ton pr√©nom ?".
-           accept PRENOM.
-           display "Quel est ton nom ?".
-           accept NOM.
-
-           display "Bonjour " PRENOM " " NOM "!".
-           
-           stop run.
+       copy "CUSTREC.cpy".
+
+       01  WS-INTAKE-STATUS                PIC X(02).
+           88  WS-INTAKE-OK                 VALUE "00".
+       01  WS-RUN-DATE                     PIC 9(08).
+       01  WS-CUSTOMER-COUNT               PIC 9(05) VALUE 0.
+       01  WS-ENCORE                       PIC X(01).
+           88  WS-ENCORE-OUI                 VALUE "O" "o".
+
+       01  WS-MONTH-TABLE-DEF.
+           05  FILLER          PIC X(12) VALUE "JANVIER   01".
+           05  FILLER          PIC X(12) VALUE "FEVRIER   02".
+           05  FILLER          PIC X(12) VALUE "MARS      03".
+           05  FILLER          PIC X(12) VALUE "AVRIL     04".
+           05  FILLER          PIC X(12) VALUE "MAI       05".
+           05  FILLER          PIC X(12) VALUE "JUIN      06".
+           05  FILLER          PIC X(12) VALUE "JUILLET   07".
+           05  FILLER          PIC X(12) VALUE "AOUT      08".
+           05  FILLER          PIC X(12) VALUE "SEPTEMBRE 09".
+           05  FILLER          PIC X(12) VALUE "OCTOBRE   10".
+           05  FILLER          PIC X(12) VALUE "NOVEMBRE  11".
+           05  FILLER          PIC X(12) VALUE "DECEMBRE  12".
+       01  WS-MONTH-TABLE REDEFINES WS-MONTH-TABLE-DEF.
+           05  WS-MONTH-ENTRY OCCURS 12 TIMES
+                   INDEXED BY WS-MONTH-IDX.
+               10  WS-MONTH-NAME           PIC X(10).
+               10  WS-MONTH-NUM            PIC 9(02).
+
+       01  WS-MOIS-SAISI                   PIC X(10).
+       01  WS-SWITCHES.
+           05  WS-MOIS-VALID-SWITCH        PIC X(01) VALUE "Y".
+               88  WS-MOIS-VALID            VALUE "Y".
+               88  WS-MOIS-INVALID          VALUE "N".
+           05  WS-CHARSET-SWITCH           PIC X(01) VALUE "Y".
+               88  WS-CHARSET-OK             VALUE "Y".
+               88  WS-CHARSET-BAD            VALUE "N".
+
+       01  WS-CHAR-IDX                     PIC 9(02).
+       01  WS-ONE-CHAR                     PIC X(01).
+
+       01  WS-JOUR-SAISI                   PIC 9(02).
+       01  WS-ANNEE-SAISI                  PIC 9(04).
+
+       procedure division.
+
+       0000-MAINLINE.
+           perform 1000-INITIALIZE
+           perform 1100-WRITE-HEADER
+           move "O" to WS-ENCORE
+           perform 2000-ACCEPT-CUSTOMER until not WS-ENCORE-OUI
+           perform 1900-WRITE-TRAILER
+           close CUSTOMER-INTAKE
+           goback.
+
+       1000-INITIALIZE.
+           move "NOVEMBRE" to CUST-MOIS
+           move 11 to CUST-MOIS-NUM
+           move 17 to CUST-HEURE
+           move 32 to CUST-MINUTE
+           move 0 to CUST-SECONDE
+           accept WS-RUN-DATE from date YYYYMMDD
+           open extend CUSTOMER-INTAKE
+           if not WS-INTAKE-OK
+              close CUSTOMER-INTAKE
+              open output CUSTOMER-INTAKE
+           end-if
+           .
+
+       1100-WRITE-HEADER.
+           move spaces to INTAKE-HEADER-RECORD
+           move "H" to INTK-H-TYPE
+           move WS-RUN-DATE to INTK-H-DATE
+           write INTAKE-HEADER-RECORD
+           .
+
+       2000-ACCEPT-CUSTOMER.
+           display "Quel est ton prenom ?"
+           accept CUST-PRENOM
+           display "Quel est ton nom ?"
+           accept CUST-NOM
+           perform 1650-CHECK-NAME-CHARSET
+           perform 1600-ACCEPT-BIRTHDATE
+           display "Bonjour " CUST-PRENOM " " CUST-NOM "!"
+           perform 1800-WRITE-DETAIL
+           add 1 to WS-CUSTOMER-COUNT
+           display "Encore un client (O/N) ?"
+           accept WS-ENCORE
+           .
+
+      *****************************************************************
+      *  Solicits the customer's full date of birth - day, month (via
+      *  1700-ACCEPT-MOIS) and year - instead of leaving the day and
+      *  year fixed at whatever 1000-INITIALIZE last defaulted them to.
+      *****************************************************************
+       1600-ACCEPT-BIRTHDATE.
+           display "Quel est ton jour de naissance ?"
+           accept WS-JOUR-SAISI
+           if WS-JOUR-SAISI >= 1 and WS-JOUR-SAISI <= 31
+              move WS-JOUR-SAISI to CUST-JOUR
+           else
+              display "JOUR NON RECONNU, VALEUR PAR DEFAUT CONSERVEE"
+           end-if
+           perform 1700-ACCEPT-MOIS
+           display "Quelle est ton annee de naissance ?"
+           accept WS-ANNEE-SAISI
+           if WS-ANNEE-SAISI >= 1900 and WS-ANNEE-SAISI <= 2099
+              move WS-ANNEE-SAISI to CUST-ANNEE
+           else
+              display "ANNEE NON RECONNUE, VALEUR PAR DEFAUT CONSERVEE"
+           end-if
+           .
+
+      *****************************************************************
+      *  Warns when CUST-PRENOM or CUST-NOM carries a byte outside the
+      *  shop's standard letters/space/hyphen/apostrophe character
+      *  set - most often an accented letter that arrived in a
+      *  codepage the rest of the system does not expect.
+      *****************************************************************
+       1650-CHECK-NAME-CHARSET.
+           set WS-CHARSET-OK to true
+           perform varying WS-CHAR-IDX from 1 by 1
+                   until WS-CHAR-IDX > 20
+              move CUST-PRENOM(WS-CHAR-IDX:1) to WS-ONE-CHAR
+              if WS-ONE-CHAR is not NOM-CHARACTER
+                 set WS-CHARSET-BAD to true
+              end-if
+              move CUST-NOM(WS-CHAR-IDX:1) to WS-ONE-CHAR
+              if WS-ONE-CHAR is not NOM-CHARACTER
+                 set WS-CHARSET-BAD to true
+              end-if
+           end-perform
+           if WS-CHARSET-BAD
+              display "CARACTERE NON RECONNU DANS LE NOM OU LE PRENOM"
+           end-if
+           .
+
+       1800-WRITE-DETAIL.
+           move spaces to INTAKE-DETAIL-RECORD
+           move "D" to INTK-D-TYPE
+           move CUST-PRENOM to INTK-D-PRENOM
+           move CUST-NOM to INTK-D-NOM
+           move CUST-MOIS-NUM to INTK-D-MOIS-NUM
+           write INTAKE-DETAIL-RECORD
+           .
+
+       1900-WRITE-TRAILER.
+           move spaces to INTAKE-TRAILER-RECORD
+           move "T" to INTK-T-TYPE
+           move WS-CUSTOMER-COUNT to INTK-T-COUNT
+           write INTAKE-TRAILER-RECORD
+           .
+
+       1700-ACCEPT-MOIS.
+           display "Quel est ton mois de naissance ?"
+           accept WS-MOIS-SAISI
+           perform 1750-VALIDATE-MOIS
+           if WS-MOIS-INVALID
+              display "MOIS NON RECONNU, VALEUR PAR DEFAUT CONSERVEE"
+           end-if
+           .
+
+       1750-VALIDATE-MOIS.
+           set WS-MOIS-VALID to true
+           inspect WS-MOIS-SAISI converting
+               "abcdefghijklmnopqrstuvwxyz" to
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           set WS-MONTH-IDX to 1
+           search WS-MONTH-ENTRY
+               at end
+                   set WS-MOIS-INVALID to true
+               when WS-MONTH-NAME(WS-MONTH-IDX) = WS-MOIS-SAISI
+                   move WS-MONTH-NAME(WS-MONTH-IDX) to CUST-MOIS
+                   move WS-MONTH-NUM(WS-MONTH-IDX) to CUST-MOIS-NUM
+           end-search
+           .
