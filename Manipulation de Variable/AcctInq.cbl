@@ -0,0 +1,98 @@
+       identification division.
+       program-id. ACCTINQ.
+       author. Yannick.
+       installation. Agence Centrale.
+       date-written. 2026-08-08.
+       date-compiled.
+
+      *****************************************************************
+      *  ACCTINQ
+      *
+      *  Online balance-inquiry program.  A teller keys an account
+      *  number, ACCTINQ reads ACCOUNT-MASTER and displays the account
+      *  status and balance using the same signed CR-edited picture
+      *  VarEdit.cbl's statement report uses (WS-SOLDE5), so a teller
+      *  sees the balance formatted the same way as the printed
+      *  statement.
+      *
+      *  Modification history
+      *  2026-08-08  YLC  Initial version.
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select ACCOUNT-MASTER assign to "ACCTMAST"
+               organization is indexed
+               access mode is dynamic
+               record key is ACCT-NUMBER
+               file status is WS-ACCTMAST-STATUS.
+
+       data division.
+       file section.
+       fd  ACCOUNT-MASTER.
+       copy "ACCTREC.cpy".
+
+       working-storage section.
+       01  WS-ACCTMAST-STATUS               PIC X(02).
+           88  WS-ACCTMAST-OK                 VALUE "00".
+           88  WS-ACCTMAST-NOTFOUND           VALUE "23".
+
+       01  WS-SWITCHES.
+           05  WS-EXIT-SWITCH                PIC X(01) VALUE "N".
+               88  WS-EXIT                     VALUE "Y".
+
+       01  WS-SEARCH-NUMBER                  PIC 9(09).
+       01  WS-CONTINUE                       PIC X(01).
+           88  WS-CONTINUE-OUI                 VALUE "O" "o".
+
+       01  WS-SOLDE-EDIT                     PIC 999,999,999.99CR.
+
+       procedure division.
+
+       0000-MAINLINE.
+           perform 2000-INQUIRE-ACCOUNT thru 2000-EXIT until WS-EXIT
+           display "FIN DE CONSULTATION"
+           goback.
+
+       2000-INQUIRE-ACCOUNT.
+           open input ACCOUNT-MASTER
+           if not WS-ACCTMAST-OK
+              display "ERREUR OUVERTURE ACCTMAST : "
+                      WS-ACCTMAST-STATUS
+              set WS-EXIT to true
+              go to 2000-EXIT
+           end-if
+           display "Numero de compte ? "
+           accept WS-SEARCH-NUMBER
+           move WS-SEARCH-NUMBER to ACCT-NUMBER
+           read ACCOUNT-MASTER
+               invalid key
+                   display "COMPTE INCONNU : " WS-SEARCH-NUMBER
+                   go to 2100-CLOSE-AND-ASK
+           end-read
+           perform 2200-DISPLAY-ACCOUNT
+           .
+       2100-CLOSE-AND-ASK.
+           close ACCOUNT-MASTER
+           display "AUTRE CONSULTATION (O/N) ? "
+           accept WS-CONTINUE
+           if not WS-CONTINUE-OUI
+              set WS-EXIT to true
+           end-if
+           go to 2000-EXIT
+           .
+       2000-EXIT.
+           exit
+           .
+
+       2200-DISPLAY-ACCOUNT.
+           move ACCT-SOLDE to WS-SOLDE-EDIT
+           display "COMPTE          : " ACCT-NUMBER
+           display "CLIENT          : " ACCT-CUST-NUMBER
+           if ACCT-OPEN
+              display "STATUT          : OUVERT"
+           else
+              display "STATUT          : FERME LE " ACCT-CLOSE-DATE
+           end-if
+           display "SOLDE           : " WS-SOLDE-EDIT
+           .
