@@ -1,22 +1,164 @@
        identification division.
-       program-id. HelloWorld.
+       program-id. RENAMRPT.
        author. Yannick.
+       installation. Agence Centrale.
+       date-written. 2026-08-08.
+       date-compiled.
+
+      *****************************************************************
+      *  RENAMRPT (formerly HelloWorld / VarRaname.cbl)
+      *
+      *  Cross-reference report demonstrating the WS-R RENAMES clause
+      *  (now CUST-R in the shared CUSTREC.cpy layout).  Reads every
+      *  customer on CUSTOMER-MASTER and prints, side by side, the
+      *  full CUST-DESCRIPTION view and the CUST-R cross-section view,
+      *  so new staff can see how the overlapping redefinition maps to
+      *  stored data.
+      *
+      *  Modification history
+      *  2026-08-08  YLC  Switched WS-DESCRIPTION/WS-GROUP-A/WS-GROUP-B
+      *                   to the shared CUSTREC.cpy copy member so the
+      *                   layout is no longer duplicated per program.
+      *  2026-08-08  YLC  Rebuilt into a real cross-reference report
+      *                   over CUSTOMER-MASTER, printing CUST-DESCRIPTION
+      *                   and CUST-R side by side for every customer.
+      *  2026-08-08  YLC  Replaced the fixed VALUE clauses that used to
+      *                   populate CUST-F1/F2/C1/C2 with a lookup
+      *                   against the BRANCH-PRODUCT-FILE reference
+      *                   file, so the branch and product codes shown
+      *                   come from real reference data instead of
+      *                   compile-time constants.
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select CUSTOMER-MASTER assign to "CUSTMAST"
+               organization is indexed
+               access mode is sequential
+               record key is CUST-NUMBER
+               file status is WS-CUSTMAST-STATUS.
+
+           select BRANCH-PRODUCT-FILE assign to "BRPRDMST"
+               organization is indexed
+               access mode is sequential
+               record key is BP-KEY
+               file status is WS-BRPRD-STATUS.
+
+           select XREF-REPORT assign to "XREFRPT"
+               organization is sequential
+               file status is WS-RPT-STATUS.
 
        data division.
+       file section.
+       fd  CUSTOMER-MASTER.
+       copy "CUSTREC.cpy".
+
+       fd  BRANCH-PRODUCT-FILE.
+       copy "BRPRDREC.cpy".
+
+       fd  XREF-REPORT.
+       01  XREF-REPORT-LINE                PIC X(80).
+
        working-storage section.
-       01  WS-DESCRIPTION.
-           05 WS-GROUP-A.
-               10 WS-F1 PIC 9(2) VALUE 14.
-               10 WS-F2 PIC 9(2) VALUE 27.
-           05 WS-GROUP-B.
-               10 WS-C1 PIC X(2) VALUE "LM".
-               10 WS-C2 PIC X(2) VALUE "RM".
-       66  WS-R renames WS-F2 thru WS-C2.
-
-
-       procedure division. 
-           display "RÃ©arrangement des variables : " WS-R.
-           display "Display section : " WS-GROUP-A.
-           display "Display section de section : " WS-DESCRIPTION.
-           
-           stop run.
+       01  WS-CUSTMAST-STATUS               PIC X(02).
+       01  WS-BRPRD-STATUS                  PIC X(02).
+           88  WS-BRPRD-OK                   VALUE "00".
+       01  WS-RPT-STATUS                    PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-CUST-EOF-SWITCH            PIC X(01) VALUE "N".
+               88  WS-CUST-EOF                VALUE "Y".
+           05  WS-BRPRD-LOADED-SWITCH        PIC X(01) VALUE "N".
+               88  WS-BRPRD-LOADED            VALUE "Y".
+
+       01  WS-CUSTOMER-COUNT                PIC 9(06) VALUE 0.
+
+       procedure division.
+
+       0000-MAINLINE.
+           perform 1000-INITIALIZE
+           perform 1500-LOAD-BRANCH-PRODUCT thru 1500-EXIT
+           perform 2000-READ-CUSTOMER
+           perform 3000-PRINT-CROSS-REFERENCE until WS-CUST-EOF
+           perform 9999-TERMINATE
+           goback.
+
+       1000-INITIALIZE.
+           open input CUSTOMER-MASTER
+           open input BRANCH-PRODUCT-FILE
+           open output XREF-REPORT
+           .
+
+      *****************************************************************
+      *  Reads the first active branch/product reference record to
+      *  supply the branch and product codes for the report, replacing
+      *  the old MOVE 14 / MOVE 27 / MOVE "LM" / MOVE "RM" constants.
+      *****************************************************************
+       1500-LOAD-BRANCH-PRODUCT.
+           read BRANCH-PRODUCT-FILE next record
+               at end
+                   display "AUCUN CODE BRANCHE/PRODUIT DISPONIBLE"
+                   set WS-BRPRD-LOADED to true
+                   go to 1500-EXIT
+           end-read
+           perform until BP-ACTIVE or WS-BRPRD-LOADED
+              read BRANCH-PRODUCT-FILE next record
+                  at end
+                      display "AUCUN CODE BRANCHE/PRODUIT ACTIF"
+                      set WS-BRPRD-LOADED to true
+              end-read
+           end-perform
+           if BP-ACTIVE
+              set WS-BRPRD-LOADED to true
+           end-if
+           .
+       1500-EXIT.
+           exit
+           .
+
+       2000-READ-CUSTOMER.
+           read CUSTOMER-MASTER next record
+               at end set WS-CUST-EOF to true
+           end-read
+           .
+
+       3000-PRINT-CROSS-REFERENCE.
+           perform 3100-APPLY-BRANCH-PRODUCT
+           move spaces to XREF-REPORT-LINE
+           string "CLIENT " delimited by size
+                  CUST-NUMBER delimited by size
+                  " - VUE COMPLETE   : " delimited by size
+                  CUST-DESCRIPTION delimited by size
+                  into XREF-REPORT-LINE
+           end-string
+           write XREF-REPORT-LINE
+           move spaces to XREF-REPORT-LINE
+           string "CLIENT " delimited by size
+                  CUST-NUMBER delimited by size
+                  " - VUE WS-R (F2..C2) : " delimited by size
+                  CUST-R delimited by size
+                  into XREF-REPORT-LINE
+           end-string
+           write XREF-REPORT-LINE
+           display "Rearrangement des variables : " CUST-R
+           display "Display section : " CUST-GROUP-A
+           display "Display section de section : " CUST-DESCRIPTION
+           add 1 to WS-CUSTOMER-COUNT
+           perform 2000-READ-CUSTOMER
+           .
+
+       3100-APPLY-BRANCH-PRODUCT.
+           if WS-BRPRD-OK
+              move BP-BRANCH-CODE to CUST-F1
+              move BP-PRODUCT-CODE to CUST-F2
+              move BP-LOCATION-CODE to CUST-C1
+              move BP-MANAGER-CODE to CUST-C2
+           end-if
+           .
+
+       9999-TERMINATE.
+           close CUSTOMER-MASTER
+           close BRANCH-PRODUCT-FILE
+           close XREF-REPORT
+           display "CLIENTS TRAITES : " WS-CUSTOMER-COUNT
+           .
