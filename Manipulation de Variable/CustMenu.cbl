@@ -0,0 +1,572 @@
+       identification division.
+       program-id. CUSTMENU.
+       author. Yannick.
+       installation. Agence Centrale.
+       date-written. 2026-08-08.
+       date-compiled.
+
+      *****************************************************************
+      *  CUSTMENU
+      *
+      *  Master-file maintenance driver.  CUSTINTK (InputUser.cbl),
+      *  CUSTBDT (VarStaNDyn.cbl) and GENDRRPT (VarCond.cbl) each grew
+      *  into a separate batch/report job in their own right (daily
+      *  intake log, nightly gender report, and so on), so they are no
+      *  longer shaped as callable per-record subroutines.  This
+      *  program gives the counter clerk a single ADD/CHANGE/DELETE/
+      *  INQUIRE entry point against CUSTOMER-MASTER instead, sharing
+      *  the same CUSTREC.cpy layout and the same CUSTCTL numbering
+      *  sequence CUSTINTK uses so customer numbers never collide.
+      *
+      *  Modification history
+      *  2026-08-08  YLC  Initial version.
+      *  2026-08-08  YLC  Every ADD/CHANGE/DELETE now appends a
+      *                   before/after image to the shared
+      *                   AUDIT-JOURNAL so compliance has a history of
+      *                   who changed which customer record and when.
+      *  2026-08-08  YLC  Added menu option 6 - SOUS-COMPTES, letting a
+      *                   clerk list and add entries in a customer's
+      *                   CUST-SUBACCT-TABLE (checking, savings, ...)
+      *                   instead of that table sitting unused.
+      *  2026-08-08  YLC  Added an operator logon against AUTH-FILE
+      *                   ahead of the menu - the ADD/CHANGE/DELETE/
+      *                   SOUS-COMPTES paths all sit behind the menu,
+      *                   so gating entry to the menu gates all of
+      *                   them.  Failed attempts are logged to
+      *                   AUDIT-JOURNAL like any other action.
+      *  2026-08-08  YLC  8000-WRITE-AUDIT now moves CUST-NUMBER through
+      *                   a zero-filled WS-AUDIT-KEY before moving it to
+      *                   AUDIT-RECORD-KEY, matching InputUser.cbl - the
+      *                   direct move was leaving three trailing spaces
+      *                   instead of zeros, so the same customer number
+      *                   was stored two different ways in AUDIT-JOURNAL
+      *                   depending on which program wrote the record.
+      *  2026-08-08  YLC  7000-ACCEPT-BIRTHDATE now range-checks the
+      *                   day (1-31) and year (1900-2099) the same way
+      *                   7100-ACCEPT-MOIS already validates the month
+      *                   against WS-MONTH-TABLE - an out-of-range
+      *                   entry is rejected and the prior value kept
+      *                   instead of being stored as typed.
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select CUSTOMER-MASTER assign to "CUSTMAST"
+               organization is indexed
+               access mode is dynamic
+               record key is CUST-NUMBER
+               file status is WS-CUSTMAST-STATUS.
+
+           select CUSTOMER-CONTROL assign to "CUSTCTL"
+               organization is sequential
+               file status is WS-CTL-STATUS.
+
+           select AUDIT-JOURNAL assign to "AUDITJRN"
+               organization is sequential
+               file status is WS-AUDIT-STATUS.
+
+           select AUTH-FILE assign to "AUTHFILE"
+               organization is indexed
+               access mode is dynamic
+               record key is AUTH-OPERATOR-ID
+               file status is WS-AUTH-FSTATUS.
+
+       data division.
+       file section.
+       fd  CUSTOMER-MASTER.
+       copy "CUSTREC.cpy".
+
+       fd  CUSTOMER-CONTROL.
+       01  CUSTOMER-CONTROL-RECORD.
+           05  CTL-LAST-CUST-NUMBER        PIC 9(06).
+
+       fd  AUDIT-JOURNAL.
+       copy "AUDITREC.cpy".
+
+       fd  AUTH-FILE.
+       copy "AUTHREC.cpy".
+
+       working-storage section.
+       01  WS-AUDIT-STATUS                  PIC X(02).
+           88  WS-AUDIT-OK                    VALUE "00".
+       01  WS-OPERATOR-ID                   PIC X(08) VALUE "SYSTEM".
+       01  WS-AUDIT-DATE                    PIC 9(08).
+       01  WS-AUDIT-TIME                    PIC 9(08).
+       01  WS-AUDIT-TS-ALPHA                PIC X(14).
+       01  WS-BEFORE-IMAGE                  PIC X(60).
+       01  WS-AFTER-IMAGE                   PIC X(60).
+       01  WS-AUDIT-ACTION                  PIC X(06).
+       01  WS-AUDIT-KEY                     PIC 9(09).
+       01  WS-CUSTMAST-STATUS               PIC X(02).
+           88  WS-CUSTMAST-OK                VALUE "00".
+           88  WS-CUSTMAST-NOTFOUND          VALUE "23".
+       01  WS-CTL-STATUS                    PIC X(02).
+           88  WS-CTL-OK                     VALUE "00".
+       01  WS-AUTH-FSTATUS                  PIC X(02).
+           88  WS-AUTH-OK                     VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EXIT-SWITCH                PIC X(01) VALUE "N".
+               88  WS-EXIT                    VALUE "Y".
+           05  WS-AUTHORIZED-SWITCH          PIC X(01) VALUE "N".
+               88  WS-AUTHORIZED                VALUE "Y".
+
+       01  WS-LOGIN-ID                      PIC X(08).
+       01  WS-LOGIN-PASSWORD                PIC X(08).
+       01  WS-LOGIN-ATTEMPTS                PIC 9 VALUE 0.
+
+       01  WS-MENU-CHOICE                   PIC X(01).
+       01  WS-SEARCH-NUMBER                 PIC 9(06).
+       01  WS-CONFIRM                       PIC X(01).
+           88  WS-CONFIRM-OUI                 VALUE "O" "o".
+
+       01  WS-MONTH-TABLE-DEF.
+           05  FILLER          PIC X(12) VALUE "JANVIER   01".
+           05  FILLER          PIC X(12) VALUE "FEVRIER   02".
+           05  FILLER          PIC X(12) VALUE "MARS      03".
+           05  FILLER          PIC X(12) VALUE "AVRIL     04".
+           05  FILLER          PIC X(12) VALUE "MAI       05".
+           05  FILLER          PIC X(12) VALUE "JUIN      06".
+           05  FILLER          PIC X(12) VALUE "JUILLET   07".
+           05  FILLER          PIC X(12) VALUE "AOUT      08".
+           05  FILLER          PIC X(12) VALUE "SEPTEMBRE 09".
+           05  FILLER          PIC X(12) VALUE "OCTOBRE   10".
+           05  FILLER          PIC X(12) VALUE "NOVEMBRE  11".
+           05  FILLER          PIC X(12) VALUE "DECEMBRE  12".
+       01  WS-MONTH-TABLE REDEFINES WS-MONTH-TABLE-DEF.
+           05  WS-MONTH-ENTRY OCCURS 12 TIMES
+                   INDEXED BY WS-MONTH-IDX.
+               10  WS-MONTH-NAME           PIC X(10).
+               10  WS-MONTH-NUM            PIC 9(02).
+
+       01  WS-MOIS-SAISI                    PIC X(10).
+       01  WS-MOIS-SWITCHES.
+           05  WS-MOIS-VALID-SWITCH         PIC X(01) VALUE "Y".
+               88  WS-MOIS-VALID             VALUE "Y".
+               88  WS-MOIS-INVALID           VALUE "N".
+
+       01  WS-JOUR-SAISI                    PIC 9(02).
+       01  WS-ANNEE-SAISI                   PIC 9(04).
+
+       procedure division.
+
+       0000-MAINLINE.
+           perform 1000-INITIALIZE
+           perform 1500-OPERATOR-LOGON thru 1500-EXIT
+           if WS-AUTHORIZED
+              perform 2000-DISPLAY-MENU until WS-EXIT
+           end-if
+           perform 9999-TERMINATE
+           goback.
+
+       1000-INITIALIZE.
+           open input CUSTOMER-CONTROL
+           if not WS-CTL-OK
+              move 0 to CTL-LAST-CUST-NUMBER
+           else
+              read CUSTOMER-CONTROL
+                  at end move 0 to CTL-LAST-CUST-NUMBER
+              end-read
+           end-if
+           close CUSTOMER-CONTROL
+           open i-o CUSTOMER-MASTER
+           if not WS-CUSTMAST-OK
+              close CUSTOMER-MASTER
+              open output CUSTOMER-MASTER
+              close CUSTOMER-MASTER
+              open i-o CUSTOMER-MASTER
+           end-if
+           open extend AUDIT-JOURNAL
+           if not WS-AUDIT-OK
+              close AUDIT-JOURNAL
+              open output AUDIT-JOURNAL
+           end-if
+           .
+
+      *****************************************************************
+      *  Requires a valid, active AUTH-FILE operator ID and password
+      *  before the menu is ever displayed.  Every failed attempt is
+      *  logged to AUDIT-JOURNAL; three failed attempts ends the run.
+      *****************************************************************
+       1500-OPERATOR-LOGON.
+           open input AUTH-FILE
+           if not WS-AUTH-OK
+              display "ERREUR OUVERTURE AUTHFILE : " WS-AUTH-FSTATUS
+              set WS-EXIT to true
+              go to 1500-EXIT
+           end-if
+           perform 1510-PROMPT-CREDENTIALS thru 1510-EXIT
+               until WS-AUTHORIZED or WS-LOGIN-ATTEMPTS >= 3
+           if not WS-AUTHORIZED
+              display "ACCES REFUSE - TROP DE TENTATIVES"
+              set WS-EXIT to true
+           end-if
+           close AUTH-FILE
+           .
+       1500-EXIT.
+           exit
+           .
+
+       1510-PROMPT-CREDENTIALS.
+           display "Identifiant operateur ? "
+           accept WS-LOGIN-ID
+           display "Mot de passe ? "
+           accept WS-LOGIN-PASSWORD
+           move WS-LOGIN-ID to AUTH-OPERATOR-ID
+           read AUTH-FILE
+               invalid key
+                   display "IDENTIFIANT INCONNU"
+                   add 1 to WS-LOGIN-ATTEMPTS
+                   perform 1520-LOG-FAILED-LOGON
+                   go to 1510-EXIT
+           end-read
+           if AUTH-ACTIVE and AUTH-PASSWORD = WS-LOGIN-PASSWORD
+              set WS-AUTHORIZED to true
+              move WS-LOGIN-ID to WS-OPERATOR-ID
+           else
+              display "MOT DE PASSE INVALIDE OU COMPTE INACTIF"
+              add 1 to WS-LOGIN-ATTEMPTS
+              perform 1520-LOG-FAILED-LOGON
+           end-if
+           .
+       1510-EXIT.
+           exit
+           .
+
+      *****************************************************************
+      *  Records a failed logon attempt on AUDIT-JOURNAL so compliance
+      *  can see who tried and failed to get into CUSTMENU and when.
+      *****************************************************************
+       1520-LOG-FAILED-LOGON.
+           accept WS-AUDIT-DATE from date yyyymmdd
+           accept WS-AUDIT-TIME from time
+           move spaces to WS-AUDIT-TS-ALPHA
+           string WS-AUDIT-DATE delimited by size
+                  WS-AUDIT-TIME(1:6) delimited by size
+                  into WS-AUDIT-TS-ALPHA
+           end-string
+           move WS-AUDIT-TS-ALPHA(1:14) to AUDIT-TIMESTAMP
+           move "CUSTMENU" to AUDIT-PROGRAM-ID
+           move WS-LOGIN-ID to AUDIT-OPERATOR-ID
+           move "AUTHFL" to AUDIT-ACTION
+           move spaces to AUDIT-RECORD-KEY
+           move spaces to AUDIT-BEFORE-IMAGE
+           move spaces to AUDIT-AFTER-IMAGE
+           write AUDIT-RECORD
+           .
+
+       2000-DISPLAY-MENU.
+           display "----------------------------------------"
+           display "  MAINTENANCE CUSTOMER-MASTER"
+           display "  1 - AJOUT     (ADD)"
+           display "  2 - MODIF     (CHANGE)"
+           display "  3 - SUPPRESS  (DELETE)"
+           display "  4 - CONSULT   (INQUIRE)"
+           display "  5 - FIN       (EXIT)"
+           display "  6 - SOUS-COMPTES (SUBACCOUNTS)"
+           display "----------------------------------------"
+           display "Choix ? "
+           accept WS-MENU-CHOICE
+           evaluate WS-MENU-CHOICE
+               when "1" perform 3000-ADD-CUSTOMER thru 3000-EXIT
+               when "2" perform 4000-CHANGE-CUSTOMER thru 4000-EXIT
+               when "3" perform 5000-DELETE-CUSTOMER thru 5000-EXIT
+               when "4" perform 6000-INQUIRE-CUSTOMER thru 6000-EXIT
+               when "5" set WS-EXIT to true
+               when "6" perform 6500-MANAGE-SUBACCOUNTS thru 6500-EXIT
+               when other
+                   display "CHOIX INVALIDE"
+           end-evaluate
+           .
+
+      *****************************************************************
+      *  ADD - captures name, birth date and gender for a new customer
+      *  number taken from the same CUSTCTL sequence CUSTINTK uses.
+      *****************************************************************
+       3000-ADD-CUSTOMER.
+           move spaces to CUSTOMER-RECORD
+           add 1 to CTL-LAST-CUST-NUMBER
+           move CTL-LAST-CUST-NUMBER to CUST-NUMBER
+           display "Prenom ? "
+           accept CUST-PRENOM
+           display "Nom ? "
+           accept CUST-NOM
+           perform 7000-ACCEPT-BIRTHDATE
+           perform 7500-ACCEPT-GENRE
+           move 0 to CUST-SUBACCT-COUNT
+           write CUSTOMER-RECORD
+               invalid key
+                   display "ERREUR AJOUT CUSTOMER-MASTER : "
+                           WS-CUSTMAST-STATUS
+                   go to 3000-EXIT
+           end-write
+           move spaces to WS-BEFORE-IMAGE
+           move "ADD" to WS-AUDIT-ACTION
+           perform 8000-WRITE-AUDIT
+           display "CLIENT " CUST-NUMBER " AJOUTE"
+           .
+       3000-EXIT.
+           exit
+           .
+
+      *****************************************************************
+      *  CHANGE - re-keys an existing customer and lets the clerk
+      *  re-enter every maintainable field.
+      *****************************************************************
+       4000-CHANGE-CUSTOMER.
+           display "Numero client a modifier ? "
+           accept WS-SEARCH-NUMBER
+           move WS-SEARCH-NUMBER to CUST-NUMBER
+           read CUSTOMER-MASTER
+               invalid key
+                   display "CLIENT INCONNU : " WS-SEARCH-NUMBER
+                   go to 4000-EXIT
+           end-read
+           move spaces to WS-BEFORE-IMAGE
+           string CUST-PRENOM delimited by size
+                  " " delimited by size
+                  CUST-NOM delimited by size
+                  " " delimited by size
+                  CUST-GENRE delimited by size
+                  into WS-BEFORE-IMAGE
+           end-string
+           display "Prenom (" CUST-PRENOM ") ? "
+           accept CUST-PRENOM
+           display "Nom (" CUST-NOM ") ? "
+           accept CUST-NOM
+           perform 7000-ACCEPT-BIRTHDATE
+           perform 7500-ACCEPT-GENRE
+           rewrite CUSTOMER-RECORD
+               invalid key
+                   display "ERREUR MODIFICATION CUSTOMER-MASTER : "
+                           WS-CUSTMAST-STATUS
+                   go to 4000-EXIT
+           end-rewrite
+           move "CHANGE" to WS-AUDIT-ACTION
+           perform 8000-WRITE-AUDIT
+           display "CLIENT " CUST-NUMBER " MODIFIE"
+           .
+       4000-EXIT.
+           exit
+           .
+
+      *****************************************************************
+      *  DELETE - removes a customer after an explicit confirmation.
+      *****************************************************************
+       5000-DELETE-CUSTOMER.
+           display "Numero client a supprimer ? "
+           accept WS-SEARCH-NUMBER
+           move WS-SEARCH-NUMBER to CUST-NUMBER
+           read CUSTOMER-MASTER
+               invalid key
+                   display "CLIENT INCONNU : " WS-SEARCH-NUMBER
+                   go to 5000-EXIT
+           end-read
+           move spaces to WS-BEFORE-IMAGE
+           string CUST-PRENOM delimited by size
+                  " " delimited by size
+                  CUST-NOM delimited by size
+                  " " delimited by size
+                  CUST-GENRE delimited by size
+                  into WS-BEFORE-IMAGE
+           end-string
+           display "CONFIRMER SUPPRESSION DE " CUST-PRENOM " "
+                   CUST-NOM " (O/N) ? "
+           accept WS-CONFIRM
+           if WS-CONFIRM-OUI
+              delete CUSTOMER-MASTER
+                  invalid key
+                      display "ERREUR SUPPRESSION CUSTOMER-MASTER : "
+                              WS-CUSTMAST-STATUS
+                      go to 5000-EXIT
+              end-delete
+              move "DELETE" to WS-AUDIT-ACTION
+              perform 8000-WRITE-AUDIT
+              display "CLIENT " CUST-NUMBER " SUPPRIME"
+           else
+              display "SUPPRESSION ANNULEE"
+           end-if
+           .
+       5000-EXIT.
+           exit
+           .
+
+      *****************************************************************
+      *  INQUIRE - displays every field of one customer.
+      *****************************************************************
+       6000-INQUIRE-CUSTOMER.
+           display "Numero client a consulter ? "
+           accept WS-SEARCH-NUMBER
+           move WS-SEARCH-NUMBER to CUST-NUMBER
+           read CUSTOMER-MASTER
+               invalid key
+                   display "CLIENT INCONNU : " WS-SEARCH-NUMBER
+                   go to 6000-EXIT
+           end-read
+           display "NUMERO   : " CUST-NUMBER
+           display "PRENOM   : " CUST-PRENOM
+           display "NOM      : " CUST-NOM
+           display "NAISSANCE: " CUST-JOUR "/" CUST-MOIS-NUM "/"
+                   CUST-ANNEE
+           display "GENRE    : " CUST-GENRE
+           .
+       6000-EXIT.
+           exit
+           .
+
+      *****************************************************************
+      *  SOUS-COMPTES - lists a customer's sub-accounts and lets the
+      *  clerk add a new one, up to the ten CUST-SUBACCT-TABLE allows.
+      *****************************************************************
+       6500-MANAGE-SUBACCOUNTS.
+           display "Numero client ? "
+           accept WS-SEARCH-NUMBER
+           move WS-SEARCH-NUMBER to CUST-NUMBER
+           read CUSTOMER-MASTER
+               invalid key
+                   display "CLIENT INCONNU : " WS-SEARCH-NUMBER
+                   go to 6500-EXIT
+           end-read
+           perform 6600-LIST-SUBACCOUNTS
+           display "AJOUTER UN SOUS-COMPTE (O/N) ? "
+           accept WS-CONFIRM
+           if WS-CONFIRM-OUI
+              perform 6700-ADD-SUBACCOUNT thru 6700-EXIT
+           end-if
+           .
+       6500-EXIT.
+           exit
+           .
+
+       6600-LIST-SUBACCOUNTS.
+           if CUST-SUBACCT-COUNT = 0
+              display "AUCUN SOUS-COMPTE"
+           else
+              perform varying CUST-SUBACCT-IDX from 1 by 1
+                      until CUST-SUBACCT-IDX > CUST-SUBACCT-COUNT
+                 display "  " CUST-SUBACCT-TYPE(CUST-SUBACCT-IDX)
+                         " " CUST-SUBACCT-NUMBER(CUST-SUBACCT-IDX)
+                         " " CUST-SUBACCT-BALANCE(CUST-SUBACCT-IDX)
+              end-perform
+           end-if
+           .
+
+       6700-ADD-SUBACCOUNT.
+           if CUST-SUBACCT-COUNT >= 10
+              display "TABLE DE SOUS-COMPTES PLEINE"
+           else
+              add 1 to CUST-SUBACCT-COUNT
+              set CUST-SUBACCT-IDX to CUST-SUBACCT-COUNT
+              display "Type (CH=CHEQUE, EP=EPARGNE) ? "
+              accept CUST-SUBACCT-TYPE(CUST-SUBACCT-IDX)
+              display "Numero du sous-compte ? "
+              accept CUST-SUBACCT-NUMBER(CUST-SUBACCT-IDX)
+              display "Solde initial ? "
+              accept CUST-SUBACCT-BALANCE(CUST-SUBACCT-IDX)
+              rewrite CUSTOMER-RECORD
+                  invalid key
+                      display "ERREUR MODIFICATION CUSTOMER-MASTER : "
+                              WS-CUSTMAST-STATUS
+                      subtract 1 from CUST-SUBACCT-COUNT
+                      go to 6700-EXIT
+              end-rewrite
+              move spaces to WS-BEFORE-IMAGE
+              move "CHANGE" to WS-AUDIT-ACTION
+              perform 8000-WRITE-AUDIT
+              display "SOUS-COMPTE AJOUTE"
+           end-if
+           .
+       6700-EXIT.
+           exit
+           .
+
+       7000-ACCEPT-BIRTHDATE.
+           display "Jour de naissance ? "
+           accept WS-JOUR-SAISI
+           if WS-JOUR-SAISI >= 1 and WS-JOUR-SAISI <= 31
+              move WS-JOUR-SAISI to CUST-JOUR
+           else
+              display "JOUR NON RECONNU, VALEUR CONSERVEE"
+           end-if
+           perform 7100-ACCEPT-MOIS
+           display "Annee de naissance ? "
+           accept WS-ANNEE-SAISI
+           if WS-ANNEE-SAISI >= 1900 and WS-ANNEE-SAISI <= 2099
+              move WS-ANNEE-SAISI to CUST-ANNEE
+           else
+              display "ANNEE NON RECONNUE, VALEUR CONSERVEE"
+           end-if
+           .
+
+       7100-ACCEPT-MOIS.
+           display "Mois de naissance ? "
+           accept WS-MOIS-SAISI
+           set WS-MOIS-VALID to true
+           inspect WS-MOIS-SAISI converting
+               "abcdefghijklmnopqrstuvwxyz" to
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           set WS-MONTH-IDX to 1
+           search WS-MONTH-ENTRY
+               at end
+                   set WS-MOIS-INVALID to true
+               when WS-MONTH-NAME(WS-MONTH-IDX) = WS-MOIS-SAISI
+                   move WS-MONTH-NAME(WS-MONTH-IDX) to CUST-MOIS
+                   move WS-MONTH-NUM(WS-MONTH-IDX) to CUST-MOIS-NUM
+           end-search
+           if WS-MOIS-INVALID
+              display "MOIS NON RECONNU, VALEUR CONSERVEE"
+           end-if
+           .
+
+       7500-ACCEPT-GENRE.
+           display "Genre (F/H/N) ? "
+           accept CUST-GENRE
+           if CUST-GENRE not = "F" and CUST-GENRE not = "H"
+                                and CUST-GENRE not = "N"
+              display "GENRE NON RECONNU, MIS A N"
+              move "N" to CUST-GENRE
+           end-if
+           .
+
+      *****************************************************************
+      *  Appends one before/after image to the shared AUDIT-JOURNAL.
+      *  WS-AUDIT-ACTION and WS-BEFORE-IMAGE must be set by the caller
+      *  before this is performed; the after-image is always the
+      *  current CUSTOMER-RECORD content.
+      *****************************************************************
+       8000-WRITE-AUDIT.
+           accept WS-AUDIT-DATE from date yyyymmdd
+           accept WS-AUDIT-TIME from time
+           move spaces to WS-AUDIT-TS-ALPHA
+           string WS-AUDIT-DATE delimited by size
+                  WS-AUDIT-TIME(1:6) delimited by size
+                  into WS-AUDIT-TS-ALPHA
+           end-string
+           move WS-AUDIT-TS-ALPHA(1:14) to AUDIT-TIMESTAMP
+           move "CUSTMENU" to AUDIT-PROGRAM-ID
+           move WS-OPERATOR-ID to AUDIT-OPERATOR-ID
+           move WS-AUDIT-ACTION to AUDIT-ACTION
+           move CUST-NUMBER to WS-AUDIT-KEY
+           move WS-AUDIT-KEY to AUDIT-RECORD-KEY
+           move WS-BEFORE-IMAGE to AUDIT-BEFORE-IMAGE
+           move spaces to WS-AFTER-IMAGE
+           if WS-AUDIT-ACTION not = "DELETE"
+              string CUST-PRENOM delimited by size
+                     " " delimited by size
+                     CUST-NOM delimited by size
+                     " " delimited by size
+                     CUST-GENRE delimited by size
+                     into WS-AFTER-IMAGE
+              end-string
+           end-if
+           move WS-AFTER-IMAGE to AUDIT-AFTER-IMAGE
+           write AUDIT-RECORD
+           .
+
+       9999-TERMINATE.
+           close CUSTOMER-MASTER
+           close AUDIT-JOURNAL
+           open output CUSTOMER-CONTROL
+           write CUSTOMER-CONTROL-RECORD
+           close CUSTOMER-CONTROL
+           .
