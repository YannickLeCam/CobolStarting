@@ -1,16 +1,580 @@
        identification division.
-       program-id. HelloWorld.
+       program-id. SOLDUPDT.
        author. Yannick.
+       installation. Agence Centrale.
+       date-written. 2026-08-08.
+       date-compiled.
+
+      *****************************************************************
+      *  SOLDUPDT (formerly HelloWorld / SubsNAdds.cbl)
+      *
+      *  Daily balance-update job.  Reads TRANSACTION-FILE (debit and
+      *  credit records keyed by account number), applies each to the
+      *  matching account's balance on the indexed ACCOUNT-MASTER
+      *  file, and writes an updated-balance extract.
+      *
+      *  Modification history
+      *  2026-08-08  YLC  Added ON SIZE ERROR to every arithmetic
+      *                   statement so a sequence of transactions that
+      *                   pushes SOLDE past its PIC S9(4) range is
+      *                   logged and halts that account's update
+      *                   instead of truncating silently.
+      *  2026-08-08  YLC  Rebuilt into the transaction-driven
+      *                   account-balance update job against
+      *                   ACCOUNT-MASTER - the core daily job this
+      *                   shop needs, replacing the single hardcoded
+      *                   SOLDE demonstration.
+      *  2026-08-08  YLC  Added the control-total/balancing report -
+      *                   opening total, debits, credits and closing
+      *                   total - with a hard stop (non-zero return
+      *                   code) if the run doesn't balance.
+      *  2026-08-08  YLC  Widened BALX-SOLDE to match ACCTREC.cpy's
+      *                   ACCT-SOLDE now that it is PIC S9(9) COMP-3.
+      *  2026-08-08  YLC  Every posted transaction now appends a
+      *                   before/after balance image to the shared
+      *                   AUDIT-JOURNAL.
+      *  2026-08-08  YLC  Added checkpoint/restart - a checkpoint
+      *                   record is written every WS-CHECKPOINT-INTERVAL
+      *                   accounts, and a restart key read from
+      *                   RUN-PARAMETERS lets a rerun skip straight
+      *                   past the transactions already posted instead
+      *                   of reprocessing the whole file.
+      *  2026-08-08  YLC  Rejected transactions (unknown account,
+      *                   balance overflow, rewrite failure) are now
+      *                   written to REJECT-FILE with a reason code,
+      *                   and the control report shows the total
+      *                   rejected instead of just a display line.
+      *  2026-08-08  YLC  AUDIT-JOURNAL entries are now timestamped
+      *                   with PARM-PROCESS-DATE from RUN-PARAMETERS
+      *                   when operations supplies one, so a rerun of
+      *                   a prior business date's batch doesn't stamp
+      *                   every audit record with today's date.
+      *  2026-08-08  YLC  Added an operator-authorization gate against
+      *                   AUTH-FILE ahead of any posting, matching
+      *                   CUSTMENU's logon check.  There is no terminal
+      *                   to prompt for credentials in a batch job, so
+      *                   the operator ID and password come from
+      *                   RUN-PARAMETERS instead of ACCEPT; a missing
+      *                   or invalid credential is logged to
+      *                   AUDIT-JOURNAL and stops the run before a
+      *                   single transaction is posted.
+      *  2026-08-08  YLC  The restart skip point now carries the last-
+      *                   posted transaction's timestamp alongside its
+      *                   account number, and the skip loop stops at
+      *                   the first transaction not yet posted instead
+      *                   of the first different account - a checkpoint
+      *                   taken mid-account was silently dropping that
+      *                   account's remaining transactions on restart.
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select TRANSACTION-FILE assign to "TRANFILE"
+               organization is sequential
+               file status is WS-TRAN-STATUS.
+
+           select ACCOUNT-MASTER assign to "ACCTMAST"
+               organization is indexed
+               access mode is dynamic
+               record key is ACCT-NUMBER
+               file status is WS-ACCTMAST-STATUS.
+
+           select BALANCE-EXTRACT assign to "BALEXTR"
+               organization is sequential
+               file status is WS-EXTRACT-STATUS.
+
+           select CONTROL-REPORT assign to "SOLDCTL"
+               organization is sequential
+               file status is WS-CTLRPT-STATUS.
+
+           select AUDIT-JOURNAL assign to "AUDITJRN"
+               organization is sequential
+               file status is WS-AUDIT-STATUS.
+
+           select RUN-PARAMETERS assign to "SOLDPARM"
+               organization is sequential
+               file status is WS-PARM-STATUS.
+
+           select AUTH-FILE assign to "AUTHFILE"
+               organization is indexed
+               access mode is dynamic
+               record key is AUTH-OPERATOR-ID
+               file status is WS-AUTH-FSTATUS.
+
+           select CHECKPOINT-FILE assign to "SOLDCKPT"
+               organization is sequential
+               file status is WS-CKPT-STATUS.
+
+           select REJECT-FILE assign to "SOLDREJ"
+               organization is sequential
+               file status is WS-REJECT-STATUS.
 
        data division.
+       file section.
+       fd  TRANSACTION-FILE.
+       copy "TRANREC.cpy".
+
+       fd  ACCOUNT-MASTER.
+       copy "ACCTREC.cpy".
+
+       fd  BALANCE-EXTRACT.
+       01  BALANCE-EXTRACT-LINE.
+           05  BALX-ACCT-NUMBER            PIC 9(09).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  BALX-SOLDE                  PIC -9(9).
+
+       fd  CONTROL-REPORT.
+       01  CONTROL-REPORT-LINE             PIC X(80).
+
+       fd  AUDIT-JOURNAL.
+       copy "AUDITREC.cpy".
+
+       fd  RUN-PARAMETERS.
+       copy "RUNPARM.cpy".
+
+       fd  AUTH-FILE.
+       copy "AUTHREC.cpy".
+
+       fd  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-ACCT-NUMBER        PIC 9(09).
+           05  CKPT-LAST-TIMESTAMP          PIC 9(14).
+           05  CKPT-ACCOUNTS-PROCESSED      PIC 9(09).
+
+       fd  REJECT-FILE.
+       01  REJECT-RECORD.
+           05  REJ-ACCT-NUMBER              PIC 9(09).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  REJ-REASON-CODE              PIC X(05).
+           05  FILLER                       PIC X(01) VALUE SPACE.
+           05  REJ-REASON-TEXT              PIC X(30).
+
        working-storage section.
-       01  SOLDE PIC S9(4).
+       01  WS-AUDIT-STATUS                  PIC X(02).
+           88  WS-AUDIT-OK                    VALUE "00".
+       01  WS-OPERATOR-ID                   PIC X(08) VALUE "SYSTEM".
+       01  WS-AUDIT-DATE                    PIC 9(08).
+       01  WS-AUDIT-TIME                    PIC 9(08).
+       01  WS-AUDIT-TS-ALPHA                PIC X(14).
+       01  WS-BEFORE-SOLDE                  PIC S9(9) COMP-3.
+       01  WS-AUDIT-AMOUNT-EDIT              PIC -9(9).
+       01  WS-TRAN-STATUS                  PIC X(02).
+           88  WS-TRAN-OK                   VALUE "00".
+       01  WS-ACCTMAST-STATUS              PIC X(02).
+           88  WS-ACCTMAST-OK               VALUE "00".
+       01  WS-EXTRACT-STATUS               PIC X(02).
+       01  WS-CTLRPT-STATUS                PIC X(02).
+       01  WS-PARM-STATUS                  PIC X(02).
+           88  WS-PARM-OK                    VALUE "00".
+       01  WS-CKPT-STATUS                  PIC X(02).
+           88  WS-CKPT-OK                     VALUE "00".
+       01  WS-REJECT-STATUS                PIC X(02).
+           88  WS-REJECT-OK                    VALUE "00".
+       01  WS-AUTH-FSTATUS                 PIC X(02).
+           88  WS-AUTH-OK                     VALUE "00".
+
+       01  WS-SWITCHES2.
+           05  WS-AUTHORIZED-SWITCH         PIC X(01) VALUE "N".
+               88  WS-AUTHORIZED               VALUE "Y".
+
+       01  WS-PROCESS-DATE                 PIC 9(08) VALUE 0.
+       01  WS-RESTART-KEY                  PIC 9(09) VALUE 0.
+       01  WS-RESTART-TIMESTAMP            PIC 9(14) VALUE 0.
+       01  WS-RUN-OPERATOR-ID              PIC X(08).
+       01  WS-RUN-OPERATOR-PASSWORD        PIC X(08).
+       01  WS-CHECKPOINT-INTERVAL          PIC 9(04) VALUE 0100.
+       01  WS-ACCOUNTS-SINCE-CKPT          PIC 9(04) VALUE 0.
+       01  WS-ACCOUNTS-PROCESSED           PIC 9(09) VALUE 0.
+       01  WS-REJECT-COUNT                 PIC 9(06) VALUE 0.
+       01  WS-REJECT-REASON-CODE           PIC X(05).
+       01  WS-REJECT-REASON-TEXT           PIC X(30).
+
+       01  WS-SWITCHES.
+           05  WS-TRAN-EOF-SWITCH           PIC X(01) VALUE "N".
+               88  WS-TRAN-EOF               VALUE "Y".
+           05  WS-ACCT-EOF-SWITCH           PIC X(01) VALUE "N".
+               88  WS-ACCT-EOF               VALUE "Y".
+           05  WS-ARITHMETIC-ERROR-SWITCH   PIC X(01) VALUE "N".
+               88  WS-ARITHMETIC-ERROR       VALUE "Y".
+           05  WS-BALANCED-SWITCH           PIC X(01) VALUE "Y".
+               88  WS-BALANCED                VALUE "Y".
+
+       01  WS-CONTROL-TOTALS.
+           05  WS-OPENING-TOTAL             PIC S9(9) VALUE 0.
+           05  WS-DEBIT-TOTAL               PIC S9(9) VALUE 0.
+           05  WS-CREDIT-TOTAL              PIC S9(9) VALUE 0.
+           05  WS-CLOSING-TOTAL             PIC S9(9) VALUE 0.
+           05  WS-EXPECTED-TOTAL            PIC S9(9) VALUE 0.
+
+       01  WS-CTL-LINE.
+           05  WS-CTL-LABEL                 PIC X(24).
+           05  WS-CTL-AMOUNT                PIC -9(8).
+
+       procedure division.
+
+       0000-MAINLINE.
+           perform 1000-INITIALIZE
+           perform 1200-OPERATOR-LOGON thru 1200-EXIT
+           if WS-AUTHORIZED
+              perform 1500-COMPUTE-OPENING-TOTAL
+              perform 2000-READ-TRANSACTION
+              perform 1700-SKIP-TO-RESTART-POINT
+              perform 3000-PROCESS-TRANSACTION until WS-TRAN-EOF
+              perform 5000-WRITE-EXTRACT
+              perform 6000-CONTROL-REPORT
+           else
+              display "ACCES REFUSE - BATCH NON EXECUTE"
+              move 16 to return-code
+           end-if
+           perform 9999-TERMINATE
+           if not WS-BALANCED
+              move 16 to return-code
+           end-if
+           goback.
+
+       1000-INITIALIZE.
+           open input TRANSACTION-FILE
+           open i-o ACCOUNT-MASTER
+           open output BALANCE-EXTRACT
+           open output CONTROL-REPORT
+           open extend AUDIT-JOURNAL
+           if not WS-AUDIT-OK
+              close AUDIT-JOURNAL
+              open output AUDIT-JOURNAL
+           end-if
+           open extend CHECKPOINT-FILE
+           if not WS-CKPT-OK
+              close CHECKPOINT-FILE
+              open output CHECKPOINT-FILE
+           end-if
+           open output REJECT-FILE
+           move spaces to WS-RUN-OPERATOR-ID
+           move spaces to WS-RUN-OPERATOR-PASSWORD
+           open input RUN-PARAMETERS
+           if WS-PARM-OK
+              read RUN-PARAMETERS
+                  at end
+                      move 0 to WS-RESTART-KEY
+                      move 0 to WS-RESTART-TIMESTAMP
+                      move 0 to WS-PROCESS-DATE
+                  not at end
+                      move PARM-RESTART-KEY to WS-RESTART-KEY
+                      move PARM-RESTART-TIMESTAMP
+                          to WS-RESTART-TIMESTAMP
+                      move PARM-PROCESS-DATE to WS-PROCESS-DATE
+                      move PARM-OPERATOR-ID to WS-RUN-OPERATOR-ID
+                      move PARM-OPERATOR-PASSWORD
+                          to WS-RUN-OPERATOR-PASSWORD
+              end-read
+           else
+              move 0 to WS-RESTART-KEY
+              move 0 to WS-RESTART-TIMESTAMP
+              move 0 to WS-PROCESS-DATE
+           end-if
+           close RUN-PARAMETERS
+           .
+
+      *****************************************************************
+      *  Validates the operator ID/password supplied on RUN-PARAMETERS
+      *  against AUTH-FILE before any transaction is posted.  There is
+      *  no terminal on this batch job, so unlike CUSTMENU's interactive
+      *  logon there is no retry - a missing, unknown, inactive or
+      *  mismatched credential fails the run outright.
+      *****************************************************************
+       1200-OPERATOR-LOGON.
+           open input AUTH-FILE
+           if not WS-AUTH-OK
+              display "ERREUR OUVERTURE AUTHFILE : " WS-AUTH-FSTATUS
+              go to 1200-EXIT
+           end-if
+           if WS-RUN-OPERATOR-ID = spaces
+              display "AUCUN IDENTIFIANT OPERATEUR SUR SOLDPARM"
+              perform 1250-LOG-FAILED-LOGON
+              close AUTH-FILE
+              go to 1200-EXIT
+           end-if
+           move WS-RUN-OPERATOR-ID to AUTH-OPERATOR-ID
+           read AUTH-FILE
+               invalid key
+                   display "IDENTIFIANT INCONNU : " WS-RUN-OPERATOR-ID
+                   perform 1250-LOG-FAILED-LOGON
+                   close AUTH-FILE
+                   go to 1200-EXIT
+           end-read
+           if AUTH-ACTIVE and AUTH-PASSWORD = WS-RUN-OPERATOR-PASSWORD
+              set WS-AUTHORIZED to true
+              move WS-RUN-OPERATOR-ID to WS-OPERATOR-ID
+           else
+              display "MOT DE PASSE INVALIDE OU COMPTE INACTIF : "
+                      WS-RUN-OPERATOR-ID
+              perform 1250-LOG-FAILED-LOGON
+           end-if
+           close AUTH-FILE
+           .
+       1200-EXIT.
+           exit
+           .
+
+      *****************************************************************
+      *  Records a failed batch-logon attempt on AUDIT-JOURNAL so
+      *  compliance can see when SOLDUPDT refused to post.
+      *****************************************************************
+       1250-LOG-FAILED-LOGON.
+           accept WS-AUDIT-DATE from date yyyymmdd
+           accept WS-AUDIT-TIME from time
+           move spaces to WS-AUDIT-TS-ALPHA
+           string WS-AUDIT-DATE delimited by size
+                  WS-AUDIT-TIME(1:6) delimited by size
+                  into WS-AUDIT-TS-ALPHA
+           end-string
+           move WS-AUDIT-TS-ALPHA(1:14) to AUDIT-TIMESTAMP
+           move "SOLDUPDT" to AUDIT-PROGRAM-ID
+           move WS-RUN-OPERATOR-ID to AUDIT-OPERATOR-ID
+           move "AUTHFL" to AUDIT-ACTION
+           move spaces to AUDIT-RECORD-KEY
+           move spaces to AUDIT-BEFORE-IMAGE
+           move spaces to AUDIT-AFTER-IMAGE
+           write AUDIT-RECORD
+           .
+
+      *****************************************************************
+      *  Skips the transactions already posted on a prior run of this
+      *  job, using the restart account number/timestamp supplied on
+      *  RUN-PARAMETERS.  A checkpoint can land between two
+      *  transactions for the same account, so the account number
+      *  alone does not identify the last one posted - the timestamp
+      *  of that transaction is compared too.  The transaction file
+      *  must be in ascending account-number/timestamp order (as
+      *  TRANSRT leaves it) for this to land on the right point in
+      *  the file.
+      *****************************************************************
+       1700-SKIP-TO-RESTART-POINT.
+           if WS-RESTART-KEY > 0
+              display "REPRISE APRES COMPTE : " WS-RESTART-KEY
+              perform 2000-READ-TRANSACTION
+                  until WS-TRAN-EOF
+                     or TRAN-ACCT-NUMBER > WS-RESTART-KEY
+                     or (TRAN-ACCT-NUMBER = WS-RESTART-KEY
+                         and TRAN-TIMESTAMP > WS-RESTART-TIMESTAMP)
+           end-if
+           .
+
+       1500-COMPUTE-OPENING-TOTAL.
+           close ACCOUNT-MASTER
+           open input ACCOUNT-MASTER
+           perform 5100-READ-ACCOUNT
+           perform 1600-ADD-OPENING-BALANCE until WS-ACCT-EOF
+           close ACCOUNT-MASTER
+           open i-o ACCOUNT-MASTER
+           move "N" to WS-ACCT-EOF-SWITCH
+           .
+
+       1600-ADD-OPENING-BALANCE.
+           add ACCT-SOLDE to WS-OPENING-TOTAL
+           perform 5100-READ-ACCOUNT
+           .
+
+       2000-READ-TRANSACTION.
+           read TRANSACTION-FILE
+               at end set WS-TRAN-EOF to true
+           end-read
+           .
+
+       3000-PROCESS-TRANSACTION.
+           move "N" to WS-ARITHMETIC-ERROR-SWITCH
+           move TRAN-ACCT-NUMBER to ACCT-NUMBER
+           read ACCOUNT-MASTER
+               invalid key
+                   display "COMPTE INCONNU : " TRAN-ACCT-NUMBER
+                   move "NOACC" to WS-REJECT-REASON-CODE
+                   move "COMPTE INCONNU" to WS-REJECT-REASON-TEXT
+                   set WS-ARITHMETIC-ERROR to true
+           end-read
+           if not WS-ARITHMETIC-ERROR
+              move ACCT-SOLDE to WS-BEFORE-SOLDE
+              perform 3100-APPLY-TRANSACTION
+           end-if
+           if not WS-ARITHMETIC-ERROR
+              rewrite ACCOUNT-RECORD
+                  invalid key
+                      display "ERREUR REECRITURE COMPTE : "
+                              ACCT-NUMBER
+                      move "RWRT" to WS-REJECT-REASON-CODE
+                      move "ERREUR REECRITURE" to WS-REJECT-REASON-TEXT
+                      set WS-ARITHMETIC-ERROR to true
+              end-rewrite
+           end-if
+           if WS-ARITHMETIC-ERROR
+              perform 8700-WRITE-REJECT
+           else
+              perform 8000-WRITE-AUDIT
+              add 1 to WS-ACCOUNTS-PROCESSED
+              add 1 to WS-ACCOUNTS-SINCE-CKPT
+              if WS-ACCOUNTS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+                 perform 8500-WRITE-CHECKPOINT
+              end-if
+           end-if
+           perform 2000-READ-TRANSACTION
+           .
+
+       3100-APPLY-TRANSACTION.
+           if TRAN-DEBIT
+              subtract TRAN-AMOUNT from ACCT-SOLDE
+                  on size error
+                      set WS-ARITHMETIC-ERROR to true
+                      display "DEBORDEMENT DEBIT COMPTE : "
+                              ACCT-NUMBER
+                      move "OVRFL" to WS-REJECT-REASON-CODE
+                      move "DEBORDEMENT DEBIT" to WS-REJECT-REASON-TEXT
+                  not on size error
+                      add TRAN-AMOUNT to WS-DEBIT-TOTAL
+              end-subtract
+           else
+              add TRAN-AMOUNT to ACCT-SOLDE
+                  on size error
+                      set WS-ARITHMETIC-ERROR to true
+                      display "DEBORDEMENT CREDIT COMPTE : "
+                              ACCT-NUMBER
+                      move "OVRFL" to WS-REJECT-REASON-CODE
+                      move "DEBORDEMENT CREDIT" to WS-REJECT-REASON-TEXT
+                  not on size error
+                      add TRAN-AMOUNT to WS-CREDIT-TOTAL
+              end-add
+           end-if
+           .
+
+       5000-WRITE-EXTRACT.
+           close ACCOUNT-MASTER
+           open input ACCOUNT-MASTER
+           perform 5100-READ-ACCOUNT
+           perform 5200-WRITE-ONE-EXTRACT until WS-ACCT-EOF
+           close ACCOUNT-MASTER
+           .
+
+       5100-READ-ACCOUNT.
+           read ACCOUNT-MASTER next record
+               at end set WS-ACCT-EOF to true
+           end-read
+           .
+
+       5200-WRITE-ONE-EXTRACT.
+           move ACCT-NUMBER to BALX-ACCT-NUMBER
+           move ACCT-SOLDE to BALX-SOLDE
+           write BALANCE-EXTRACT-LINE
+           add ACCT-SOLDE to WS-CLOSING-TOTAL
+           perform 5100-READ-ACCOUNT
+           .
+
+       6000-CONTROL-REPORT.
+           compute WS-EXPECTED-TOTAL =
+               WS-OPENING-TOTAL + WS-DEBIT-TOTAL - WS-CREDIT-TOTAL
+           if WS-EXPECTED-TOTAL = WS-CLOSING-TOTAL
+              set WS-BALANCED to true
+           else
+              move "N" to WS-BALANCED-SWITCH
+           end-if
+           move "SOLDE OUVERTURE" to WS-CTL-LABEL
+           move WS-OPENING-TOTAL to WS-CTL-AMOUNT
+           perform 6100-PRINT-CTL-LINE
+           move "TOTAL DEBITS" to WS-CTL-LABEL
+           move WS-DEBIT-TOTAL to WS-CTL-AMOUNT
+           perform 6100-PRINT-CTL-LINE
+           move "TOTAL CREDITS" to WS-CTL-LABEL
+           move WS-CREDIT-TOTAL to WS-CTL-AMOUNT
+           perform 6100-PRINT-CTL-LINE
+           move "SOLDE CLOTURE" to WS-CTL-LABEL
+           move WS-CLOSING-TOTAL to WS-CTL-AMOUNT
+           perform 6100-PRINT-CTL-LINE
+           move "TRANSACTIONS REJETEES" to WS-CTL-LABEL
+           move WS-REJECT-COUNT to WS-CTL-AMOUNT
+           perform 6100-PRINT-CTL-LINE
+           move spaces to CONTROL-REPORT-LINE
+           if WS-BALANCED
+              move "BATCH EQUILIBRE" to CONTROL-REPORT-LINE
+           else
+              move "*** BATCH DESEQUILIBRE ***" to CONTROL-REPORT-LINE
+           end-if
+           write CONTROL-REPORT-LINE
+           .
+
+       6100-PRINT-CTL-LINE.
+           move spaces to CONTROL-REPORT-LINE
+           move WS-CTL-LINE to CONTROL-REPORT-LINE
+           write CONTROL-REPORT-LINE
+           .
+
+      *****************************************************************
+      *  Appends the account's before/after balance to the shared
+      *  AUDIT-JOURNAL for one successfully posted transaction.
+      *****************************************************************
+       8000-WRITE-AUDIT.
+           if WS-PROCESS-DATE > 0
+              move WS-PROCESS-DATE to WS-AUDIT-DATE
+           else
+              accept WS-AUDIT-DATE from date yyyymmdd
+           end-if
+           accept WS-AUDIT-TIME from time
+           move spaces to WS-AUDIT-TS-ALPHA
+           string WS-AUDIT-DATE delimited by size
+                  WS-AUDIT-TIME(1:6) delimited by size
+                  into WS-AUDIT-TS-ALPHA
+           end-string
+           move WS-AUDIT-TS-ALPHA(1:14) to AUDIT-TIMESTAMP
+           move "SOLDUPDT" to AUDIT-PROGRAM-ID
+           move WS-OPERATOR-ID to AUDIT-OPERATOR-ID
+           if TRAN-DEBIT
+              move "DEBIT" to AUDIT-ACTION
+           else
+              move "CREDIT" to AUDIT-ACTION
+           end-if
+           move ACCT-NUMBER to AUDIT-RECORD-KEY
+           move spaces to AUDIT-BEFORE-IMAGE
+           move spaces to AUDIT-AFTER-IMAGE
+           move WS-BEFORE-SOLDE to WS-AUDIT-AMOUNT-EDIT
+           move WS-AUDIT-AMOUNT-EDIT to AUDIT-BEFORE-IMAGE(1:10)
+           move ACCT-SOLDE to WS-AUDIT-AMOUNT-EDIT
+           move WS-AUDIT-AMOUNT-EDIT to AUDIT-AFTER-IMAGE(1:10)
+           write AUDIT-RECORD
+           .
+
+      *****************************************************************
+      *  Records the last account number posted so far, so a rerun of
+      *  this job can resume from this point instead of reprocessing
+      *  every transaction from the start of the file.
+      *****************************************************************
+       8500-WRITE-CHECKPOINT.
+           move ACCT-NUMBER to CKPT-LAST-ACCT-NUMBER
+           move TRAN-TIMESTAMP to CKPT-LAST-TIMESTAMP
+           move WS-ACCOUNTS-PROCESSED to CKPT-ACCOUNTS-PROCESSED
+           write CHECKPOINT-RECORD
+           move 0 to WS-ACCOUNTS-SINCE-CKPT
+           .
 
-       procedure division. 
-           MOVE +1698 TO SOLDE.
-           subtract 3460 from SOLDE giving SOLDE.
-           add 566 to SOLDE giving SOLDE.
-           
-           display SOLDE.
+      *****************************************************************
+      *  Writes one rejected transaction to REJECT-FILE with the
+      *  reason code and text set by whichever check in
+      *  3000-PROCESS-TRANSACTION / 3100-APPLY-TRANSACTION failed it.
+      *****************************************************************
+       8700-WRITE-REJECT.
+           move TRAN-ACCT-NUMBER to REJ-ACCT-NUMBER
+           move WS-REJECT-REASON-CODE to REJ-REASON-CODE
+           move WS-REJECT-REASON-TEXT to REJ-REASON-TEXT
+           write REJECT-RECORD
+           add 1 to WS-REJECT-COUNT
+           .
 
-           stop run.
\ No newline at end of file
+       9999-TERMINATE.
+           if WS-ACCOUNTS-SINCE-CKPT > 0
+              perform 8500-WRITE-CHECKPOINT
+           end-if
+           close TRANSACTION-FILE
+           close BALANCE-EXTRACT
+           close CONTROL-REPORT
+           close AUDIT-JOURNAL
+           close CHECKPOINT-FILE
+           close REJECT-FILE
+           if not WS-BALANCED
+              display "*** BATCH DESEQUILIBRE - ARRET ANORMAL ***"
+           end-if
+           display "TRANSACTIONS REJETEES : " WS-REJECT-COUNT
+           .
