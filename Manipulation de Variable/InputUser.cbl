@@ -1,22 +1,358 @@
        identification division.
-       program-id. HelloWorld.
+       program-id. CUSTINTK.
        author. Yannick.
+       installation. Agence Centrale.
+       date-written. 2026-08-08.
+       date-compiled.
+
+      *****************************************************************
+      *  CUSTINTK (formerly HelloWorld / InputUser.cbl)
+      *
+      *  Customer-intake program.  Accepts a customer name at the
+      *  counter and writes it as a new record on the indexed
+      *  CUSTOMER-MASTER file, so the name persists between runs
+      *  instead of only being echoed back to the console.
+      *
+      *  Modification history
+      *  2026-08-08  YLC  Rebuilt the console ACCEPT/DISPLAY into a
+      *                   real intake program against CUSTOMER-MASTER.
+      *  2026-08-08  YLC  Added WS-NOM validation ahead of the write,
+      *                   with bad entries routed to an exceptions
+      *                   report instead of a silent blank-name add.
+      *  2026-08-08  YLC  Every accepted intake now appends an
+      *                   after-image to the shared AUDIT-JOURNAL so
+      *                   compliance can see when and by whom a new
+      *                   customer was added.
+      *  2026-08-08  YLC  Added a duplicate-name check against
+      *                   CUSTOMER-MASTER ahead of the write - a name
+      *                   matching an existing customer (case-blind)
+      *                   is still added but flagged on the new
+      *                   possible-duplicate review report.
+      *  2026-08-08  YLC  Added NOM-CHARACTER and 1550-CHECK-NAME-
+      *                   CHARSET - a name carrying a byte outside the
+      *                   shop's plain letters/space/hyphen/apostrophe
+      *                   standard (an accented letter arriving from a
+      *                   terminal on a different codepage, for
+      *                   instance) is now rejected to the exceptions
+      *                   report instead of being stored as whatever
+      *                   that codepage happened to send.
+      *  2026-08-08  YLC  AUDIT-RECORD-KEY is now built from a zero-
+      *                   filled 9-digit WS-AUDIT-KEY instead of moving
+      *                   CUST-NUMBER straight into the 9-byte key, so
+      *                   a customer key is zero-filled the same way an
+      *                   account key already fills AUDIT-RECORD-KEY in
+      *                   SubsNAdds.cbl, rather than space-padded.
+      *  2026-08-08  YLC  3000-STORE-CUSTOMER now moves zero to the
+      *                   numeric CUST-DATE-NAISSANCE subfields
+      *                   individually instead of moving spaces to the
+      *                   whole group - a group MOVE SPACES was
+      *                   leaving non-numeric bytes in fields declared
+      *                   PIC 9, matching CUST-F1/CUST-F2's existing
+      *                   MOVE ZERO for the sibling numeric group.
+      *****************************************************************
+       environment division.
+       configuration section.
+       special-names.
+           class NOM-CHARACTER is "A" thru "Z", "a" thru "z",
+               " ", "-", "'".
+       input-output section.
+       file-control.
+           select CUSTOMER-MASTER assign to "CUSTMAST"
+               organization is indexed
+               access mode is dynamic
+               record key is CUST-NUMBER
+               file status is WS-CUSTMAST-STATUS.
+
+           select CUSTOMER-CONTROL assign to "CUSTCTL"
+               organization is sequential
+               file status is WS-CTL-STATUS.
+
+           select EXCEPTION-REPORT assign to "CUSTEXCP"
+               organization is sequential
+               file status is WS-EXCP-STATUS.
+
+           select AUDIT-JOURNAL assign to "AUDITJRN"
+               organization is sequential
+               file status is WS-AUDIT-STATUS.
+
+           select DUPLICATE-REVIEW assign to "CUSTDUPR"
+               organization is sequential
+               file status is WS-DUPR-STATUS.
 
        data division.
+       file section.
+       fd  CUSTOMER-MASTER.
+       copy "CUSTREC.cpy".
+
+       fd  CUSTOMER-CONTROL.
+       01  CUSTOMER-CONTROL-RECORD.
+           05  CTL-LAST-CUST-NUMBER        PIC 9(06).
+
+       fd  EXCEPTION-REPORT.
+       01  EXCEPTION-REPORT-LINE           PIC X(80).
+
+       fd  AUDIT-JOURNAL.
+       copy "AUDITREC.cpy".
+
+       fd  DUPLICATE-REVIEW.
+       01  DUPLICATE-REVIEW-LINE            PIC X(80).
+
        working-storage section.
-       01  WS-NOM PIC X(44).
-      *The unuses spaces in the WS-NOM is replace by blank ones 
+       01  WS-AUDIT-STATUS                  PIC X(02).
+           88  WS-AUDIT-OK                    VALUE "00".
+       01  WS-OPERATOR-ID                   PIC X(08) VALUE "SYSTEM".
+       01  WS-AUDIT-DATE                    PIC 9(08).
+       01  WS-AUDIT-TIME                    PIC 9(08).
+       01  WS-AUDIT-TS-ALPHA                PIC X(14).
+       01  WS-AUDIT-KEY                     PIC 9(09).
+       01  WS-NOM                          PIC X(44).
+      *    The unused spaces in WS-NOM are replaced by blanks by
+      *    the 1500-VALIDATE-NAME paragraph before it is stored.
+
+       01  WS-CUSTMAST-STATUS              PIC X(02).
+           88  WS-CUSTMAST-OK               VALUE "00".
+       01  WS-CTL-STATUS                   PIC X(02).
+           88  WS-CTL-OK                    VALUE "00".
+           88  WS-CTL-EOF                   VALUE "10".
+       01  WS-EXCP-STATUS                  PIC X(02).
+           88  WS-EXCP-OK                    VALUE "00".
+       01  WS-DUPR-STATUS                  PIC X(02).
+           88  WS-DUPR-OK                     VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+               88  WS-EOF                    VALUE "Y".
+           05  WS-NAME-VALID-SWITCH         PIC X(01) VALUE "Y".
+               88  WS-NAME-VALID             VALUE "Y".
+               88  WS-NAME-INVALID           VALUE "N".
+           05  WS-DUP-SCAN-EOF-SWITCH       PIC X(01) VALUE "N".
+               88  WS-DUP-SCAN-EOF           VALUE "Y".
+           05  WS-DUPLICATE-SWITCH          PIC X(01) VALUE "N".
+               88  WS-DUPLICATE-FOUND        VALUE "Y".
+
+       01  WS-REJECT-REASON                PIC X(30).
+       01  WS-CHAR-IDX                     PIC 9(02).
+       01  WS-ONE-CHAR                     PIC X(01).
+       01  WS-NOM-NORMALIZED               PIC X(20).
+       01  WS-EXISTING-NOM-NORMALIZED      PIC X(20).
+       01  WS-DUPLICATE-MATCH-NUMBER       PIC 9(06).
+
+       procedure division.
+
+       0000-MAINLINE.
+           perform 1000-INITIALIZE
+           display "Hello !"
+           display "Quel est ton nom ?"
+           accept WS-NOM
+           perform 1500-VALIDATE-NAME
+           if WS-NAME-VALID
+              perform 1700-CHECK-DUPLICATE-NAME
+              perform 2000-GET-NEXT-NUMBER
+              perform 3000-STORE-CUSTOMER
+           else
+              perform 3500-WRITE-EXCEPTION
+           end-if
+           perform 9999-TERMINATE
+           goback.
+
+       1000-INITIALIZE.
+           open input CUSTOMER-CONTROL
+           if not WS-CTL-OK
+              move 0 to CTL-LAST-CUST-NUMBER
+           else
+              read CUSTOMER-CONTROL
+                  at end move 0 to CTL-LAST-CUST-NUMBER
+              end-read
+           end-if
+           close CUSTOMER-CONTROL
+           open i-o CUSTOMER-MASTER
+           if not WS-CUSTMAST-OK
+              close CUSTOMER-MASTER
+              open output CUSTOMER-MASTER
+           end-if
+           open extend EXCEPTION-REPORT
+           if not WS-EXCP-OK
+              close EXCEPTION-REPORT
+              open output EXCEPTION-REPORT
+           end-if
+           open extend AUDIT-JOURNAL
+           if not WS-AUDIT-OK
+              close AUDIT-JOURNAL
+              open output AUDIT-JOURNAL
+           end-if
+           open extend DUPLICATE-REVIEW
+           if not WS-DUPR-OK
+              close DUPLICATE-REVIEW
+              open output DUPLICATE-REVIEW
+           end-if
+           .
+
+       2000-GET-NEXT-NUMBER.
+           add 1 to CTL-LAST-CUST-NUMBER
+           move CTL-LAST-CUST-NUMBER to CUST-NUMBER
+           .
+
+       1500-VALIDATE-NAME.
+           set WS-NAME-VALID to true
+           move spaces to WS-REJECT-REASON
+           if WS-NOM = spaces
+              set WS-NAME-INVALID to true
+              move "NOM VIDE" to WS-REJECT-REASON
+           else
+              if WS-NOM is numeric
+                 set WS-NAME-INVALID to true
+                 move "NOM TOUT NUMERIQUE" to WS-REJECT-REASON
+              else
+                 if WS-NOM(21:24) not = spaces
+                    set WS-NAME-INVALID to true
+                    move "NOM TROP LONG" to WS-REJECT-REASON
+                 end-if
+              end-if
+           end-if
+           if WS-NAME-VALID
+              perform 1550-CHECK-NAME-CHARSET
+           end-if
+           .
+
+      *****************************************************************
+      *  Rejects a name carrying any byte outside the shop's standard
+      *  letters/space/hyphen/apostrophe character set - most often an
+      *  accented letter that arrived in a codepage the rest of the
+      *  system does not expect.
+      *****************************************************************
+       1550-CHECK-NAME-CHARSET.
+           perform varying WS-CHAR-IDX from 1 by 1
+                   until WS-CHAR-IDX > 20 or WS-NAME-INVALID
+              move WS-NOM(WS-CHAR-IDX:1) to WS-ONE-CHAR
+              if WS-ONE-CHAR is not NOM-CHARACTER
+                 set WS-NAME-INVALID to true
+                 move "CARACTERE NON RECONNU" to WS-REJECT-REASON
+              end-if
+           end-perform
+           .
+
+      *****************************************************************
+      *  Scans the existing CUSTOMER-MASTER for a name matching this
+      *  intake's WS-NOM (case-blind).  A match does not stop the
+      *  intake - it is still a new customer number - but the pair is
+      *  logged to DUPLICATE-REVIEW so a clerk can check for a genuine
+      *  duplicate account.
+      *****************************************************************
+       1700-CHECK-DUPLICATE-NAME.
+           move spaces to WS-NOM-NORMALIZED
+           move WS-NOM(1:20) to WS-NOM-NORMALIZED
+           inspect WS-NOM-NORMALIZED converting
+               "abcdefghijklmnopqrstuvwxyz" to
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           move "N" to WS-DUPLICATE-SWITCH
+           move "N" to WS-DUP-SCAN-EOF-SWITCH
+           close CUSTOMER-MASTER
+           open input CUSTOMER-MASTER
+           perform 1710-READ-NEXT-CUSTOMER
+           perform 1720-COMPARE-CUSTOMER-NAME
+               until WS-DUP-SCAN-EOF or WS-DUPLICATE-FOUND
+           close CUSTOMER-MASTER
+           open i-o CUSTOMER-MASTER
+           if WS-DUPLICATE-FOUND
+              perform 1730-WRITE-DUPLICATE-REVIEW
+           end-if
+           .
+
+       1710-READ-NEXT-CUSTOMER.
+           read CUSTOMER-MASTER next record
+               at end set WS-DUP-SCAN-EOF to true
+           end-read
+           .
+
+       1720-COMPARE-CUSTOMER-NAME.
+           move spaces to WS-EXISTING-NOM-NORMALIZED
+           move CUST-NOM to WS-EXISTING-NOM-NORMALIZED
+           inspect WS-EXISTING-NOM-NORMALIZED converting
+               "abcdefghijklmnopqrstuvwxyz" to
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           if WS-NOM-NORMALIZED not = spaces
+                   and WS-EXISTING-NOM-NORMALIZED = WS-NOM-NORMALIZED
+              set WS-DUPLICATE-FOUND to true
+              move CUST-NUMBER to WS-DUPLICATE-MATCH-NUMBER
+           else
+              perform 1710-READ-NEXT-CUSTOMER
+           end-if
+           .
 
-       procedure division. 
-           
-           display "Hello !".
-           display "Quel est ton nom ?".
-           
-           accept WS-NOM.
+       1730-WRITE-DUPLICATE-REVIEW.
+           move spaces to DUPLICATE-REVIEW-LINE
+           string "NOM POSSIBLE EN DOUBLE : " delimited by size
+                  WS-NOM delimited by size
+                  " - CLIENT EXISTANT " delimited by size
+                  WS-DUPLICATE-MATCH-NUMBER delimited by size
+                  into DUPLICATE-REVIEW-LINE
+           end-string
+           write DUPLICATE-REVIEW-LINE
+           display "ATTENTION - NOM POSSIBLE EN DOUBLE AVEC LE CLIENT "
+                   WS-DUPLICATE-MATCH-NUMBER
+           .
 
-           display "Et bien salut a toi " WS-NOM.
+       3000-STORE-CUSTOMER.
+           move spaces to CUST-NOM
+           move WS-NOM(1:20) to CUST-NOM
+           move spaces to CUST-PRENOM
+           move spaces to CUST-MOIS
+           move zero to CUST-JOUR CUST-MOIS-NUM CUST-ANNEE
+                         CUST-HEURE CUST-MINUTE CUST-SECONDE
+           move spaces to CUST-GROUP-B
+           move zero to CUST-F1 CUST-F2
+           move "N" to CUST-GENRE
+           move 0 to CUST-SUBACCT-COUNT
+           write CUSTOMER-RECORD
+               invalid key
+                   display "ERREUR ECRITURE CUSTOMER-MASTER : "
+                           WS-CUSTMAST-STATUS
+           end-write
+           perform 8000-WRITE-AUDIT
+           display "Et bien salut a toi " WS-NOM
+           .
 
-           stop run.
+       3500-WRITE-EXCEPTION.
+           move spaces to EXCEPTION-REPORT-LINE
+           string WS-REJECT-REASON delimited by size
+                  " : " delimited by size
+                  WS-NOM delimited by size
+                  into EXCEPTION-REPORT-LINE
+           end-string
+           write EXCEPTION-REPORT-LINE
+           display "ENTREE REJETEE - " WS-REJECT-REASON
+           .
 
+      *****************************************************************
+      *  Appends the new customer's after-image to the shared
+      *  AUDIT-JOURNAL.  There is no before-image - this paragraph is
+      *  only performed for a freshly added customer number.
+      *****************************************************************
+       8000-WRITE-AUDIT.
+           accept WS-AUDIT-DATE from date yyyymmdd
+           accept WS-AUDIT-TIME from time
+           move spaces to WS-AUDIT-TS-ALPHA
+           string WS-AUDIT-DATE delimited by size
+                  WS-AUDIT-TIME(1:6) delimited by size
+                  into WS-AUDIT-TS-ALPHA
+           end-string
+           move WS-AUDIT-TS-ALPHA(1:14) to AUDIT-TIMESTAMP
+           move "CUSTINTK" to AUDIT-PROGRAM-ID
+           move WS-OPERATOR-ID to AUDIT-OPERATOR-ID
+           move "ADD" to AUDIT-ACTION
+           move CUST-NUMBER to WS-AUDIT-KEY
+           move WS-AUDIT-KEY to AUDIT-RECORD-KEY
+           move spaces to AUDIT-BEFORE-IMAGE
+           move CUST-NOM to AUDIT-AFTER-IMAGE
+           write AUDIT-RECORD
+           .
 
-       
+       9999-TERMINATE.
+           close CUSTOMER-MASTER
+           close EXCEPTION-REPORT
+           close AUDIT-JOURNAL
+           close DUPLICATE-REVIEW
+           open output CUSTOMER-CONTROL
+           write CUSTOMER-CONTROL-RECORD
+           close CUSTOMER-CONTROL
+           .
