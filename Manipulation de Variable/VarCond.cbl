@@ -1,19 +1,170 @@
        identification division.
-       program-id. HelloWorld.
+       program-id. GENDRRPT.
        author. Yannick.
+       installation. Agence Centrale.
+       date-written. 2026-08-08.
+       date-compiled.
+
+      *****************************************************************
+      *  GENDRRPT (formerly HelloWorld / VarCond.cbl)
+      *
+      *  Monthly gender-distribution report.  Reads every record of
+      *  CUSTOMER-MASTER, tallies FEMME/HOMME/NON-PRECISE counts using
+      *  the 88-level conditions, and prints a one-page summary with
+      *  percentages.
+      *
+      *  Modification history
+      *  2026-08-08  YLC  Added the NON-PRECISE condition for customers
+      *                   whose gender was never captured, and an
+      *                   explicit ELSE that counts any code that
+      *                   still doesn't match one of the three 88s
+      *                   instead of silently displaying nothing.
+      *  2026-08-08  YLC  Rebuilt as a report program driven by
+      *                   CUSTOMER-MASTER instead of one hardcoded
+      *                   in-memory value, for the monthly
+      *                   gender-distribution count management asks
+      *                   for.
+      *  2026-08-08  YLC  Renamed the GENDER-REPORT ASSIGN TO literal
+      *                   from "GENDRRPT" to "GENDRPT" - GENDRRPT is
+      *                   this program's own PROGRAM-ID, so the report
+      *                   file was named after the program that writes
+      *                   it.
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select CUSTOMER-MASTER assign to "CUSTMAST"
+               organization is indexed
+               access mode is sequential
+               record key is CUST-NUMBER
+               file status is WS-CUSTMAST-STATUS.
+
+           select GENDER-REPORT assign to "GENDRPT"
+               organization is sequential
+               file status is WS-RPT-STATUS.
 
        data division.
+       file section.
+       fd  CUSTOMER-MASTER.
+       copy "CUSTREC.cpy".
+
+       fd  GENDER-REPORT.
+       01  GENDER-REPORT-LINE              PIC X(80).
+
        working-storage section.
-       01  WS-GENRE PIC X.
-           88 FEMME VALUE "F".
-           88 HOMME VALUE "H".
+       01  WS-GENRE                        PIC X.
+           88  FEMME                        VALUE "F".
+           88  HOMME                        VALUE "H".
+           88  NON-PRECISE                  VALUE "N".
+
+       01  WS-CUSTMAST-STATUS               PIC X(02).
+           88  WS-CUSTMAST-OK                VALUE "00".
+       01  WS-RPT-STATUS                    PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+               88  WS-EOF                    VALUE "Y".
+
+       01  WS-COUNTERS.
+           05  WS-ERROR-COUNT               PIC 9(05) VALUE 0.
+           05  WS-FEMME-COUNT               PIC 9(05) VALUE 0.
+           05  WS-HOMME-COUNT               PIC 9(05) VALUE 0.
+           05  WS-NON-PRECISE-COUNT         PIC 9(05) VALUE 0.
+           05  WS-TOTAL-COUNT               PIC 9(05) VALUE 0.
+
+       01  WS-PERCENT-WORK                 PIC 9(03)V9(2).
+       01  WS-RL-COUNT-NUM                 PIC 9(05).
 
-       procedure division. 
-           move "F" TO WS-GENRE.
-      *    SET HOMME TO TRUE.
+       01  WS-REPORT-LINE.
+           05  WS-RL-LABEL                  PIC X(20).
+           05  WS-RL-COUNT                  PIC ZZZZ9.
+           05  FILLER                       PIC X(03) VALUE " - ".
+           05  WS-RL-PERCENT                PIC ZZ9.99.
+           05  FILLER                       PIC X(01) VALUE "%".
+
+       procedure division.
+
+       0000-MAINLINE.
+           perform 1000-INITIALIZE
+           perform 2000-READ-CUSTOMER
+           perform 3000-PROCESS-CUSTOMER until WS-EOF
+           perform 4000-PRINT-REPORT
+           perform 9999-TERMINATE
+           goback.
+
+       1000-INITIALIZE.
+           open input CUSTOMER-MASTER
+           open output GENDER-REPORT
+           .
+
+       2000-READ-CUSTOMER.
+           read CUSTOMER-MASTER next record
+               at end set WS-EOF to true
+           end-read
+           .
+
+       3000-PROCESS-CUSTOMER.
+           move CUST-GENRE to WS-GENRE
+           add 1 to WS-TOTAL-COUNT
            if FEMME
-              display "Vous etes une femme !"
-           else if HOMME
-              display "Vous etes un homme !"
-           end-if.
-           stop run.
+              add 1 to WS-FEMME-COUNT
+           else
+              if HOMME
+                 add 1 to WS-HOMME-COUNT
+              else
+                 if NON-PRECISE
+                    add 1 to WS-NON-PRECISE-COUNT
+                 else
+                    add 1 to WS-ERROR-COUNT
+                 end-if
+              end-if
+           end-if
+           perform 2000-READ-CUSTOMER
+           .
+
+       4000-PRINT-REPORT.
+           move spaces to GENDER-REPORT-LINE
+           move "REPARTITION PAR GENRE" to GENDER-REPORT-LINE
+           write GENDER-REPORT-LINE
+           move "FEMMES" to WS-RL-LABEL
+           move WS-FEMME-COUNT to WS-RL-COUNT-NUM WS-RL-COUNT
+           perform 4100-PRINT-ONE-LINE
+           move "HOMMES" to WS-RL-LABEL
+           move WS-HOMME-COUNT to WS-RL-COUNT-NUM WS-RL-COUNT
+           perform 4100-PRINT-ONE-LINE
+           move "NON PRECISE" to WS-RL-LABEL
+           move WS-NON-PRECISE-COUNT to WS-RL-COUNT-NUM WS-RL-COUNT
+           perform 4100-PRINT-ONE-LINE
+           move spaces to GENDER-REPORT-LINE
+           string "TOTAL CLIENTS : " delimited by size
+                  WS-TOTAL-COUNT delimited by size
+                  into GENDER-REPORT-LINE
+           end-string
+           write GENDER-REPORT-LINE
+           if WS-ERROR-COUNT > 0
+              move spaces to GENDER-REPORT-LINE
+              string "CODES GENRE INVALIDES : " delimited by size
+                     WS-ERROR-COUNT delimited by size
+                     into GENDER-REPORT-LINE
+              end-string
+              write GENDER-REPORT-LINE
+           end-if
+           .
+
+       4100-PRINT-ONE-LINE.
+           compute WS-PERCENT-WORK rounded =
+               (WS-RL-COUNT-NUM * 100) / WS-TOTAL-COUNT
+               on size error move 0 to WS-PERCENT-WORK
+           end-compute
+           move WS-PERCENT-WORK to WS-RL-PERCENT
+           write GENDER-REPORT-LINE from WS-REPORT-LINE
+           .
+
+       9999-TERMINATE.
+           close CUSTOMER-MASTER
+           close GENDER-REPORT
+           display "RAPPORT GENRE - FEMMES:" WS-FEMME-COUNT
+                   " HOMMES:" WS-HOMME-COUNT
+                   " NON PRECISE:" WS-NON-PRECISE-COUNT
+                   " ERREURS:" WS-ERROR-COUNT
+           .
