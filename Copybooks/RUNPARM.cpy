@@ -0,0 +1,42 @@
+      *****************************************************************
+      *  RUNPARM.cpy
+      *
+      *  Run-parameters record read once at the start of every batch
+      *  program, so the processing date, cycle number and environment
+      *  flag no longer have to be hardcoded or recompiled for a
+      *  rerun of a prior business date.
+      *
+      *  Modification history
+      *  2026-08-08  YLC  Initial layout.
+      *  2026-08-08  YLC  Added PARM-ARCHIVE-CUTOFF-DATE for the
+      *                   closed-account archive/purge run - operations
+      *                   sets it instead of the retention age being
+      *                   hardcoded in the program.
+      *  2026-08-08  YLC  Added PARM-RECON-TOLERANCE for the general-
+      *                   ledger reconciliation run - accounts whose
+      *                   ACCOUNT-MASTER/GL difference is within this
+      *                   amount are not reported as breaks.
+      *  2026-08-08  YLC  Added PARM-OPERATOR-ID/PARM-OPERATOR-PASSWORD
+      *                   so an unattended batch job can be validated
+      *                   against AUTH-FILE the same way an interactive
+      *                   operator is, since there is no terminal to
+      *                   prompt for credentials at run time.
+      *  2026-08-08  YLC  Added PARM-RESTART-TIMESTAMP - PARM-RESTART-
+      *                   KEY alone only identifies an account, and a
+      *                   checkpoint can land between two transactions
+      *                   for the same account, so the restart point
+      *                   now carries the timestamp of the last
+      *                   transaction actually posted too.
+      *****************************************************************
+       01  RUN-PARAMETER-RECORD.
+           05  PARM-PROCESS-DATE           PIC 9(08).
+           05  PARM-CYCLE-NUMBER           PIC 9(04).
+           05  PARM-ENVIRONMENT-FLAG       PIC X.
+               88  PARM-ENV-PRODUCTION      VALUE "P".
+               88  PARM-ENV-TEST            VALUE "T".
+           05  PARM-RESTART-KEY            PIC 9(09).
+           05  PARM-ARCHIVE-CUTOFF-DATE    PIC 9(08).
+           05  PARM-RECON-TOLERANCE        PIC 9(07).
+           05  PARM-OPERATOR-ID            PIC X(08).
+           05  PARM-OPERATOR-PASSWORD      PIC X(08).
+           05  PARM-RESTART-TIMESTAMP      PIC 9(14).
