@@ -0,0 +1,48 @@
+      *****************************************************************
+      *  ACCTREC.cpy
+      *
+      *  Shared account-master layout used by the balance-update,
+      *  interest-accrual and reporting programs built on top of
+      *  SubsNAdds.cbl and NumCompact.cbl.
+      *
+      *  Modification history
+      *  2026-08-08  YLC  Initial layout - SOLDE carried over from
+      *                   SubsNAdds.cbl as PIC S9(4).
+      *  2026-08-08  YLC  Widened ACCT-SOLDE to S9(9) COMP-3 - PIC
+      *                   S9(4) capped real account balances at
+      *                   +/-9999.  OLDACCT.cpy keeps the prior layout
+      *                   for the one-time ACCTCONV conversion run.
+      *  2026-08-08  YLC  Added the interest-accrual fields carried
+      *                   over from NumCompact.cbl's WS-VAR1/2/3.
+      *  2026-08-08  YLC  Added ACCT-INTEREST-HISTORY - INTRYEAR's
+      *                   year-end compounding run now keeps the last
+      *                   12 years of total interest paid per account
+      *                   instead of only the current ACCT-MONTHLY-
+      *                   INTEREST, so an inquiry program can show a
+      *                   multi-year trend.
+      *****************************************************************
+       01  ACCOUNT-RECORD.
+           05  ACCT-KEY.
+               10  ACCT-NUMBER             PIC 9(09).
+           05  ACCT-CUST-NUMBER            PIC 9(06).
+           05  ACCT-SOLDE                  PIC S9(9) COMP-3.
+           05  ACCT-STATUS                 PIC X.
+               88  ACCT-OPEN                VALUE "O".
+               88  ACCT-CLOSED              VALUE "C".
+           05  ACCT-CLOSE-DATE             PIC 9(08).
+      *--------------------------------------------------------------*
+      *    Interest-accrual fields (NumCompact.cbl WS-VAR1/2/3)      *
+      *--------------------------------------------------------------*
+           05  ACCT-PRINCIPAL              PIC 9(9) COMP-3.
+           05  ACCT-RATE                   PIC 9(5)V99 COMP-3.
+           05  ACCT-MONTHLY-INTEREST       PIC 9(3)V99 COMP-3.
+      *--------------------------------------------------------------*
+      *    Multi-year interest history (INTRYEAR.cbl) - one entry     *
+      *    per year-end compounding run, oldest dropped past 12.      *
+      *--------------------------------------------------------------*
+           05  ACCT-HIST-COUNT             PIC 9(02) COMP.
+           05  ACCT-INTEREST-HISTORY OCCURS 0 TO 12 TIMES
+                   DEPENDING ON ACCT-HIST-COUNT
+                   INDEXED BY ACCT-HIST-IDX.
+               10  ACCT-HIST-YEAR          PIC 9(04).
+               10  ACCT-HIST-TOTAL-INTEREST PIC S9(7)V99 COMP-3.
