@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  AUTHREC.cpy
+      *
+      *  Operator-authorization record.  AUTH-FILE is keyed on
+      *  AUTH-OPERATOR-ID and is read to validate the operator ID and
+      *  password before any balance-changing path is entered.
+      *
+      *  Modification history
+      *  2026-08-08  YLC  Initial layout.
+      *****************************************************************
+       01  AUTH-RECORD.
+           05  AUTH-OPERATOR-ID            PIC X(08).
+           05  AUTH-PASSWORD               PIC X(08).
+           05  AUTH-LEVEL                  PIC X.
+               88  AUTH-LEVEL-TELLER        VALUE "T".
+               88  AUTH-LEVEL-SUPERVISOR    VALUE "S".
+           05  AUTH-ACTIVE-FLAG            PIC X.
+               88  AUTH-ACTIVE              VALUE "Y".
+               88  AUTH-INACTIVE            VALUE "N".
