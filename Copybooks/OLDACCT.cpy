@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  OLDACCT.cpy
+      *
+      *  Pre-conversion ACCOUNT-MASTER layout, kept only so ACCTCONV
+      *  can read the old PIC S9(4) SOLDE format and rewrite it in the
+      *  current ACCTREC.cpy layout.  Do not use this copybook in new
+      *  programs.
+      *
+      *  Modification history
+      *  2026-08-08  YLC  Initial layout, captured before ACCT-SOLDE
+      *                   was widened to S9(9) COMP-3.
+      *****************************************************************
+       01  OLD-ACCOUNT-RECORD.
+           05  OLD-ACCT-KEY.
+               10  OLD-ACCT-NUMBER         PIC 9(09).
+           05  OLD-ACCT-CUST-NUMBER        PIC 9(06).
+           05  OLD-ACCT-SOLDE              PIC S9(4).
+           05  OLD-ACCT-STATUS             PIC X.
+           05  OLD-ACCT-CLOSE-DATE         PIC 9(08).
