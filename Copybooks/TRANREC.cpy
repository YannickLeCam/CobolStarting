@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  TRANREC.cpy
+      *
+      *  Transaction-file record for the daily SOLDE (balance) update
+      *  job.  One record per debit or credit to post against
+      *  ACCOUNT-MASTER.
+      *
+      *  Modification history
+      *  2026-08-08  YLC  Initial layout for the transaction-driven
+      *                   rebuild of SubsNAdds.cbl.
+      *****************************************************************
+       01  TRANSACTION-RECORD.
+           05  TRAN-ACCT-NUMBER            PIC 9(09).
+           05  TRAN-TIMESTAMP              PIC 9(14).
+           05  TRAN-TYPE                   PIC X.
+               88  TRAN-DEBIT               VALUE "D".
+               88  TRAN-CREDIT              VALUE "C".
+           05  TRAN-AMOUNT                 PIC S9(9) COMP-3.
