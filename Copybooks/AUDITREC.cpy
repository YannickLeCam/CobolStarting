@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  AUDITREC.cpy
+      *
+      *  One record per change written to the shared AUDIT-JOURNAL
+      *  sequential file by any add/change/delete paragraph in the
+      *  system.
+      *
+      *  Modification history
+      *  2026-08-08  YLC  Initial layout.
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUDIT-TIMESTAMP             PIC 9(14).
+           05  AUDIT-PROGRAM-ID            PIC X(08).
+           05  AUDIT-OPERATOR-ID           PIC X(08).
+           05  AUDIT-ACTION                PIC X(06).
+           05  AUDIT-RECORD-KEY            PIC X(09).
+           05  AUDIT-BEFORE-IMAGE          PIC X(60).
+           05  AUDIT-AFTER-IMAGE           PIC X(60).
