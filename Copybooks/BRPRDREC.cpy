@@ -0,0 +1,22 @@
+      *****************************************************************
+      *  BRPRDREC.cpy
+      *
+      *  Branch/product reference record.  Replaces the compile-time
+      *  VALUE clauses that used to populate VarRaname.cbl's
+      *  WS-GROUP-A / WS-GROUP-B fields.  Keyed on branch/product code
+      *  with an effective date so retired codes stay in history.
+      *
+      *  Modification history
+      *  2026-08-08  YLC  Initial layout.
+      *****************************************************************
+       01  BRANCH-PRODUCT-RECORD.
+           05  BP-KEY.
+               10  BP-BRANCH-CODE          PIC 9(02).
+               10  BP-PRODUCT-CODE         PIC 9(02).
+           05  BP-EFFECTIVE-DATE           PIC 9(08).
+           05  BP-RETIRE-DATE              PIC 9(08).
+           05  BP-LOCATION-CODE            PIC X(02).
+           05  BP-MANAGER-CODE             PIC X(02).
+           05  BP-STATUS                   PIC X.
+               88  BP-ACTIVE                VALUE "A".
+               88  BP-RETIRED               VALUE "R".
