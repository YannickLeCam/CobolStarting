@@ -0,0 +1,65 @@
+      *****************************************************************
+      *  CUSTREC.cpy
+      *
+      *  Shared customer-record layout.  Consolidates the "person"
+      *  fields that used to be declared separately in VarRaname.cbl
+      *  (WS-DESCRIPTION / WS-GROUP-A / WS-GROUP-B) and VarStaNDyn.cbl
+      *  (UTILISATEUR), plus the customer-master key and the fields
+      *  added for gender tracking and multi-account support.
+      *
+      *  Modification history
+      *  2026-08-08  YLC  Initial consolidation of WS-DESCRIPTION and
+      *                   UTILISATEUR into one copy member.
+      *****************************************************************
+       01  CUSTOMER-RECORD.
+           05  CUST-KEY.
+               10  CUST-NUMBER             PIC 9(06).
+      *--------------------------------------------------------------*
+      *    Former VarRaname.cbl WS-DESCRIPTION                       *
+      *--------------------------------------------------------------*
+           05  CUST-DESCRIPTION.
+               10  CUST-GROUP-A.
+                   15  CUST-F1             PIC 9(02).
+                   15  CUST-F2             PIC 9(02).
+               10  CUST-GROUP-B.
+                   15  CUST-C1             PIC X(02).
+                   15  CUST-C2             PIC X(02).
+      *--------------------------------------------------------------*
+      *    Former VarStaNDyn.cbl UTILISATEUR                         *
+      *--------------------------------------------------------------*
+           05  CUST-UTILISATEUR.
+               10  CUST-ETAT-CIVIL.
+                   15  CUST-PRENOM         PIC X(20).
+                   15  CUST-NOM            PIC X(20).
+               10  CUST-DATE-NAISSANCE.
+                   15  CUST-JOUR           PIC 9(02).
+                   15  CUST-MOIS           PIC X(10).
+                   15  CUST-MOIS-NUM       PIC 9(02).
+                   15  CUST-ANNEE          PIC 9(04).
+                   15  CUST-HEURE          PIC 9(02).
+                   15  CUST-MINUTE         PIC 9(02).
+                   15  CUST-SECONDE        PIC 9(02).
+      *--------------------------------------------------------------*
+      *    Gender tracking (VarCond.cbl)                             *
+      *--------------------------------------------------------------*
+           05  CUST-GENRE                  PIC X.
+               88  CUST-FEMME               VALUE "F".
+               88  CUST-HOMME               VALUE "H".
+               88  CUST-NON-PRECISE         VALUE "N".
+      *--------------------------------------------------------------*
+      *    Sub-account table - one entry per product the customer    *
+      *    holds (checking, savings, ...).                           *
+      *--------------------------------------------------------------*
+           05  CUST-SUBACCT-COUNT          PIC 9(02) COMP.
+           05  CUST-SUBACCT-TABLE OCCURS 0 TO 10 TIMES
+                   DEPENDING ON CUST-SUBACCT-COUNT
+                   INDEXED BY CUST-SUBACCT-IDX.
+               10  CUST-SUBACCT-TYPE       PIC X(02).
+               10  CUST-SUBACCT-NUMBER     PIC 9(09).
+               10  CUST-SUBACCT-BALANCE    PIC S9(9)V99 COMP-3.
+
+      *--------------------------------------------------------------*
+      *    Cross-section demonstration of VarRaname.cbl's original   *
+      *    66-level WS-R, now expressed against the shared fields.   *
+      *--------------------------------------------------------------*
+       66  CUST-R RENAMES CUST-F2 THRU CUST-C2.
