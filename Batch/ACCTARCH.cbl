@@ -0,0 +1,138 @@
+       identification division.
+       program-id. ACCTARCH.
+       author. Yannick.
+       installation. Agence Centrale.
+       date-written. 2026-08-08.
+       date-compiled.
+
+      *****************************************************************
+      *  ACCTARCH
+      *
+      *  Archive/purge run for ACCOUNT-MASTER.  Every closed account
+      *  whose ACCT-CLOSE-DATE is older than the cutoff date supplied
+      *  on RUN-PARAMETERS is copied to ACCOUNT-ARCHIVE and removed
+      *  from ACCOUNT-MASTER, so the live master doesn't keep growing
+      *  with accounts nobody needs day to day any more.
+      *
+      *  Modification history
+      *  2026-08-08  YLC  Initial version.
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select ACCOUNT-MASTER assign to "ACCTMAST"
+               organization is indexed
+               access mode is sequential
+               record key is ACCT-NUMBER
+               file status is WS-ACCTMAST-STATUS.
+
+           select ACCOUNT-ARCHIVE assign to "ACCTARC"
+               organization is sequential
+               file status is WS-ARCHIVE-STATUS.
+
+           select RUN-PARAMETERS assign to "ARCHPARM"
+               organization is sequential
+               file status is WS-PARM-STATUS.
+
+       data division.
+       file section.
+       fd  ACCOUNT-MASTER.
+       copy "ACCTREC.cpy".
+
+       fd  ACCOUNT-ARCHIVE.
+       copy "ACCTREC.cpy"
+           replacing ==ACCOUNT-RECORD== by ==ARCHIVE-RECORD==
+                     ==ACCT-KEY== by ==ARC-KEY==
+                     ==ACCT-NUMBER== by ==ARC-NUMBER==
+                     ==ACCT-CUST-NUMBER== by ==ARC-CUST-NUMBER==
+                     ==ACCT-SOLDE== by ==ARC-SOLDE==
+                     ==ACCT-STATUS== by ==ARC-STATUS==
+                     ==ACCT-OPEN== by ==ARC-OPEN==
+                     ==ACCT-CLOSED== by ==ARC-CLOSED==
+                     ==ACCT-CLOSE-DATE== by ==ARC-CLOSE-DATE==
+                     ==ACCT-PRINCIPAL== by ==ARC-PRINCIPAL==
+                     ==ACCT-RATE== by ==ARC-RATE==
+                     ==ACCT-MONTHLY-INTEREST== by
+                         ==ARC-MONTHLY-INTEREST==
+                     ==ACCT-HIST-COUNT== by ==ARC-HIST-COUNT==
+                     ==ACCT-INTEREST-HISTORY== by
+                         ==ARC-INTEREST-HISTORY==
+                     ==ACCT-HIST-IDX== by ==ARC-HIST-IDX==
+                     ==ACCT-HIST-YEAR== by ==ARC-HIST-YEAR==
+                     ==ACCT-HIST-TOTAL-INTEREST== by
+                         ==ARC-HIST-TOTAL-INTEREST==.
+
+       fd  RUN-PARAMETERS.
+       copy "RUNPARM.cpy".
+
+       working-storage section.
+       01  WS-ACCTMAST-STATUS              PIC X(02).
+           88  WS-ACCTMAST-OK               VALUE "00".
+       01  WS-ARCHIVE-STATUS               PIC X(02).
+       01  WS-PARM-STATUS                  PIC X(02).
+           88  WS-PARM-OK                    VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-ACCT-EOF-SWITCH           PIC X(01) VALUE "N".
+               88  WS-ACCT-EOF               VALUE "Y".
+
+       01  WS-CUTOFF-DATE                  PIC 9(08) VALUE 0.
+       01  WS-ARCHIVED-COUNT                PIC 9(06) VALUE 0.
+
+       procedure division.
+
+       0000-MAINLINE.
+           perform 1000-INITIALIZE
+           perform 2000-READ-ACCOUNT
+           perform 3000-PROCESS-ACCOUNT until WS-ACCT-EOF
+           perform 9999-TERMINATE
+           goback.
+
+       1000-INITIALIZE.
+           open i-o ACCOUNT-MASTER
+           open output ACCOUNT-ARCHIVE
+           open input RUN-PARAMETERS
+           if WS-PARM-OK
+              read RUN-PARAMETERS
+                  at end move 0 to WS-CUTOFF-DATE
+                  not at end move PARM-ARCHIVE-CUTOFF-DATE
+                                to WS-CUTOFF-DATE
+              end-read
+           else
+              move 0 to WS-CUTOFF-DATE
+           end-if
+           close RUN-PARAMETERS
+           .
+
+       2000-READ-ACCOUNT.
+           read ACCOUNT-MASTER next record
+               at end set WS-ACCT-EOF to true
+           end-read
+           .
+
+       3000-PROCESS-ACCOUNT.
+           if WS-CUTOFF-DATE > 0
+                   and ACCT-CLOSED
+                   and ACCT-CLOSE-DATE < WS-CUTOFF-DATE
+              perform 3100-ARCHIVE-ACCOUNT
+           end-if
+           perform 2000-READ-ACCOUNT
+           .
+
+      *****************************************************************
+      *  Copies the current account to ACCOUNT-ARCHIVE and removes it
+      *  from ACCOUNT-MASTER.  DELETE applies to the record just read
+      *  by 2000-READ-ACCOUNT since the file is open access sequential.
+      *****************************************************************
+       3100-ARCHIVE-ACCOUNT.
+           move ACCOUNT-RECORD to ARCHIVE-RECORD
+           write ARCHIVE-RECORD
+           delete ACCOUNT-MASTER
+           add 1 to WS-ARCHIVED-COUNT
+           .
+
+       9999-TERMINATE.
+           close ACCOUNT-MASTER
+           close ACCOUNT-ARCHIVE
+           display "COMPTES ARCHIVES : " WS-ARCHIVED-COUNT
+           .
