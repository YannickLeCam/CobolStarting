@@ -0,0 +1,224 @@
+       identification division.
+       program-id. INTRYEAR.
+       author. Yannick.
+       installation. Agence Centrale.
+       date-written. 2026-08-08.
+       date-compiled.
+
+      *****************************************************************
+      *  INTRYEAR
+      *
+      *  Year-end batch run.  Builds on INTACCR's monthly interest
+      *  calculation (NumCompact.cbl) by compounding it across twelve
+      *  cycles per account instead of a single month, and prints a
+      *  summary report of total interest paid out per account with a
+      *  grand total, for the finance team's annual close.
+      *
+      *  Modification history
+      *  2026-08-08  YLC  Initial version.
+      *  2026-08-08  YLC  Added ON SIZE ERROR guards to the monthly
+      *                   COMPUTE/ADD - a rate or principal that
+      *                   overflows partway through the twelve cycles
+      *                   now rejects that account's compounding
+      *                   instead of posting a partial year.
+      *  2026-08-08  YLC  Reads RUN-PARAMETERS for the closing year
+      *                   (falls back to the system date when no
+      *                   record is supplied) and appends the year's
+      *                   total interest to ACCT-INTEREST-HISTORY,
+      *                   dropping the oldest entry past 12 years, so
+      *                   an inquiry program can show a multi-year
+      *                   trend instead of only the latest month.
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select ACCOUNT-MASTER assign to "ACCTMAST"
+               organization is indexed
+               access mode is sequential
+               record key is ACCT-NUMBER
+               file status is WS-ACCTMAST-STATUS.
+
+           select YEAREND-REPORT assign to "YEARRPT"
+               organization is sequential
+               file status is WS-RPT-STATUS.
+
+           select RUN-PARAMETERS assign to "YRPARM"
+               organization is sequential
+               file status is WS-PARM-STATUS.
+
+       data division.
+       file section.
+       fd  ACCOUNT-MASTER.
+       copy "ACCTREC.cpy".
+
+       fd  YEAREND-REPORT.
+       01  YEAREND-REPORT-LINE             PIC X(80).
+
+       fd  RUN-PARAMETERS.
+       copy "RUNPARM.cpy".
+
+       working-storage section.
+       01  WS-ZONEO1.
+           05  WS-VAR1                     PIC 9(9) USAGE comp-3.
+           05  WS-VAR2                     PIC 9(5)V99 comp-3.
+           05  WS-VAR3                     PIC 9(3)V99 packed-decimal.
+
+       01  WS-ACCTMAST-STATUS              PIC X(02).
+       01  WS-RPT-STATUS                   PIC X(02).
+       01  WS-PARM-STATUS                  PIC X(02).
+           88  WS-PARM-OK                    VALUE "00".
+       01  WS-CURRENT-YEAR                 PIC 9(04).
+       01  WS-SYSTEM-DATE                  PIC 9(08).
+       01  WS-HIST-SHIFT-IDX               PIC 9(02).
+
+       01  WS-SWITCHES.
+           05  WS-ACCT-EOF-SWITCH           PIC X(01) VALUE "N".
+               88  WS-ACCT-EOF               VALUE "Y".
+
+       01  WS-MONTH-IDX                    PIC 9(02).
+       01  WS-ACCOUNT-TOTAL-INTEREST       PIC 9(7)V99.
+       01  WS-GRAND-TOTAL-INTEREST         PIC 9(9)V99 VALUE 0.
+       01  WS-ACCOUNT-COUNT                PIC 9(06) VALUE 0.
+       01  WS-REJECT-COUNT                 PIC 9(06) VALUE 0.
+
+       01  WS-ACCOUNT-SWITCHES.
+           05  WS-ACCOUNT-REJECT-SWITCH     PIC X(01) VALUE "N".
+               88  WS-ACCOUNT-REJECTED       VALUE "Y".
+
+       01  WS-DETAIL-LINE.
+           05  WS-DL-LABEL                  PIC X(20) VALUE
+                   "COMPTE".
+           05  WS-DL-ACCT-NUMBER            PIC 9(09).
+           05  FILLER                       PIC X(03) VALUE " : ".
+           05  WS-DL-INTEREST               PIC ZZZZZZ9.99.
+
+       procedure division.
+
+       0000-MAINLINE.
+           perform 1000-INITIALIZE
+           perform 2000-READ-ACCOUNT
+           perform 3000-COMPOUND-ACCOUNT thru 3000-EXIT
+               until WS-ACCT-EOF
+           perform 4000-PRINT-GRAND-TOTAL
+           perform 9999-TERMINATE
+           goback.
+
+       1000-INITIALIZE.
+           open i-o ACCOUNT-MASTER
+           open output YEAREND-REPORT
+           open input RUN-PARAMETERS
+           if WS-PARM-OK
+              read RUN-PARAMETERS
+                  at end move 0 to PARM-PROCESS-DATE
+              end-read
+           else
+              move 0 to PARM-PROCESS-DATE
+           end-if
+           if PARM-PROCESS-DATE > 0
+              move PARM-PROCESS-DATE(1:4) to WS-CURRENT-YEAR
+           else
+              accept WS-SYSTEM-DATE from date YYYYMMDD
+              move WS-SYSTEM-DATE(1:4) to WS-CURRENT-YEAR
+           end-if
+           close RUN-PARAMETERS
+           .
+
+       2000-READ-ACCOUNT.
+           read ACCOUNT-MASTER next record
+               at end set WS-ACCT-EOF to true
+           end-read
+           .
+
+       3000-COMPOUND-ACCOUNT.
+           move ACCT-PRINCIPAL to WS-VAR1
+           move ACCT-RATE to WS-VAR2
+           move 0 to WS-ACCOUNT-TOTAL-INTEREST
+           move "N" to WS-ACCOUNT-REJECT-SWITCH
+           perform 3100-COMPOUND-ONE-MONTH
+               varying WS-MONTH-IDX from 1 by 1
+               until WS-MONTH-IDX > 12 or WS-ACCOUNT-REJECTED
+           if WS-ACCOUNT-REJECTED
+               add 1 to WS-REJECT-COUNT
+               go to 3000-EXIT
+           end-if
+           move WS-VAR1 to ACCT-PRINCIPAL
+           move WS-VAR3 to ACCT-MONTHLY-INTEREST
+           perform 3300-APPEND-INTEREST-HISTORY
+           rewrite ACCOUNT-RECORD
+               invalid key
+                   display "ERREUR CLOTURE ANNUELLE : " ACCT-NUMBER
+           end-rewrite
+           perform 3200-PRINT-ACCOUNT-LINE
+           add WS-ACCOUNT-TOTAL-INTEREST to WS-GRAND-TOTAL-INTEREST
+           add 1 to WS-ACCOUNT-COUNT
+           .
+       3000-EXIT.
+           perform 2000-READ-ACCOUNT
+           .
+
+       3100-COMPOUND-ONE-MONTH.
+           compute WS-VAR3 rounded = (WS-VAR1 * WS-VAR2 / 100) / 12
+               on size error
+                   display "ERREUR CALCUL INTERET, COMPTE REJETE : "
+                       ACCT-NUMBER
+                   set WS-ACCOUNT-REJECTED to true
+                   go to 3100-EXIT
+           end-compute
+           add WS-VAR3 to WS-VAR1
+               on size error
+                   display "ERREUR CUMUL PRINCIPAL, COMPTE REJETE : "
+                       ACCT-NUMBER
+                   set WS-ACCOUNT-REJECTED to true
+                   go to 3100-EXIT
+           end-add
+           add WS-VAR3 to WS-ACCOUNT-TOTAL-INTEREST
+           .
+       3100-EXIT.
+           exit
+           .
+
+      *****************************************************************
+      *  Appends the year just compounded to ACCT-INTEREST-HISTORY.
+      *  Once the table already holds 12 years, the oldest entry is
+      *  shifted out first so the table keeps a rolling twelve-year
+      *  window instead of growing without bound.
+      *****************************************************************
+       3300-APPEND-INTEREST-HISTORY.
+           if ACCT-HIST-COUNT >= 12
+              perform varying WS-HIST-SHIFT-IDX from 1 by 1
+                      until WS-HIST-SHIFT-IDX >= 12
+                 move ACCT-INTEREST-HISTORY(WS-HIST-SHIFT-IDX + 1)
+                     to ACCT-INTEREST-HISTORY(WS-HIST-SHIFT-IDX)
+              end-perform
+           else
+              add 1 to ACCT-HIST-COUNT
+           end-if
+           set ACCT-HIST-IDX to ACCT-HIST-COUNT
+           move WS-CURRENT-YEAR to ACCT-HIST-YEAR(ACCT-HIST-IDX)
+           move WS-ACCOUNT-TOTAL-INTEREST
+               to ACCT-HIST-TOTAL-INTEREST(ACCT-HIST-IDX)
+           .
+
+       3200-PRINT-ACCOUNT-LINE.
+           move spaces to YEAREND-REPORT-LINE
+           move ACCT-NUMBER to WS-DL-ACCT-NUMBER
+           move WS-ACCOUNT-TOTAL-INTEREST to WS-DL-INTEREST
+           move WS-DETAIL-LINE to YEAREND-REPORT-LINE
+           write YEAREND-REPORT-LINE
+           .
+
+       4000-PRINT-GRAND-TOTAL.
+           move spaces to YEAREND-REPORT-LINE
+           string "TOTAL GENERAL INTERETS : " delimited by size
+                  WS-GRAND-TOTAL-INTEREST delimited by size
+                  into YEAREND-REPORT-LINE
+           end-string
+           write YEAREND-REPORT-LINE
+           .
+
+       9999-TERMINATE.
+           close ACCOUNT-MASTER
+           close YEAREND-REPORT
+           display "COMPTES TRAITES : " WS-ACCOUNT-COUNT
+           display "COMPTES REJETES : " WS-REJECT-COUNT
+           .
