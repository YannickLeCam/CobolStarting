@@ -0,0 +1,154 @@
+       identification division.
+       program-id. CSVEXPRT.
+       author. Yannick.
+       installation. Agence Centrale.
+       date-written. 2026-08-08.
+       date-compiled.
+
+      *****************************************************************
+      *  CSVEXPRT
+      *
+      *  Extracts CUSTOMER-MASTER and ACCOUNT-MASTER to CSV so the
+      *  reporting team can load them into their own tools without
+      *  going through the mainframe copybooks.
+      *
+      *  Modification history
+      *  2026-08-08  YLC  Initial version.
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select CUSTOMER-MASTER assign to "CUSTMAST"
+               organization is indexed
+               access mode is sequential
+               record key is CUST-NUMBER
+               file status is WS-CUSTMAST-STATUS.
+
+           select ACCOUNT-MASTER assign to "ACCTMAST"
+               organization is indexed
+               access mode is sequential
+               record key is ACCT-NUMBER
+               file status is WS-ACCTMAST-STATUS.
+
+           select CUSTOMER-CSV assign to "CUSTCSV"
+               organization is sequential
+               file status is WS-CUSTCSV-STATUS.
+
+           select ACCOUNT-CSV assign to "ACCTCSV"
+               organization is sequential
+               file status is WS-ACCTCSV-STATUS.
+
+       data division.
+       file section.
+       fd  CUSTOMER-MASTER.
+       copy "CUSTREC.cpy".
+
+       fd  ACCOUNT-MASTER.
+       copy "ACCTREC.cpy".
+
+       fd  CUSTOMER-CSV.
+       01  CUSTOMER-CSV-LINE                PIC X(132).
+
+       fd  ACCOUNT-CSV.
+       01  ACCOUNT-CSV-LINE                 PIC X(132).
+
+       working-storage section.
+       01  WS-CUSTMAST-STATUS               PIC X(02).
+       01  WS-ACCTMAST-STATUS               PIC X(02).
+       01  WS-CUSTCSV-STATUS                PIC X(02).
+       01  WS-ACCTCSV-STATUS                PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-CUST-EOF-SWITCH            PIC X(01) VALUE "N".
+               88  WS-CUST-EOF                VALUE "Y".
+           05  WS-ACCT-EOF-SWITCH            PIC X(01) VALUE "N".
+               88  WS-ACCT-EOF                VALUE "Y".
+
+       01  WS-CUSTOMER-COUNT                PIC 9(06) VALUE 0.
+       01  WS-ACCOUNT-COUNT                 PIC 9(06) VALUE 0.
+       01  WS-CSV-SOLDE-EDIT                PIC -9(9).
+
+       procedure division.
+
+       0000-MAINLINE.
+           perform 1000-INITIALIZE
+           perform 2000-EXPORT-CUSTOMERS
+           perform 3000-EXPORT-ACCOUNTS
+           perform 9999-TERMINATE
+           goback.
+
+       1000-INITIALIZE.
+           open input CUSTOMER-MASTER
+           open input ACCOUNT-MASTER
+           open output CUSTOMER-CSV
+           open output ACCOUNT-CSV
+           move "CUST_NUMBER,PRENOM,NOM,GENRE" to CUSTOMER-CSV-LINE
+           write CUSTOMER-CSV-LINE
+           move "ACCT_NUMBER,CUST_NUMBER,SOLDE,STATUS"
+               to ACCOUNT-CSV-LINE
+           write ACCOUNT-CSV-LINE
+           .
+
+       2000-EXPORT-CUSTOMERS.
+           perform 2100-READ-CUSTOMER
+           perform 2200-WRITE-CUSTOMER-CSV until WS-CUST-EOF
+           .
+
+       2100-READ-CUSTOMER.
+           read CUSTOMER-MASTER next record
+               at end set WS-CUST-EOF to true
+           end-read
+           .
+
+       2200-WRITE-CUSTOMER-CSV.
+           move spaces to CUSTOMER-CSV-LINE
+           string CUST-NUMBER delimited by size
+                  "," delimited by size
+                  CUST-PRENOM delimited by size
+                  "," delimited by size
+                  CUST-NOM delimited by size
+                  "," delimited by size
+                  CUST-GENRE delimited by size
+                  into CUSTOMER-CSV-LINE
+           end-string
+           write CUSTOMER-CSV-LINE
+           add 1 to WS-CUSTOMER-COUNT
+           perform 2100-READ-CUSTOMER
+           .
+
+       3000-EXPORT-ACCOUNTS.
+           perform 3100-READ-ACCOUNT
+           perform 3200-WRITE-ACCOUNT-CSV until WS-ACCT-EOF
+           .
+
+       3100-READ-ACCOUNT.
+           read ACCOUNT-MASTER next record
+               at end set WS-ACCT-EOF to true
+           end-read
+           .
+
+       3200-WRITE-ACCOUNT-CSV.
+           move ACCT-SOLDE to WS-CSV-SOLDE-EDIT
+           move spaces to ACCOUNT-CSV-LINE
+           string ACCT-NUMBER delimited by size
+                  "," delimited by size
+                  ACCT-CUST-NUMBER delimited by size
+                  "," delimited by size
+                  WS-CSV-SOLDE-EDIT delimited by size
+                  "," delimited by size
+                  ACCT-STATUS delimited by size
+                  into ACCOUNT-CSV-LINE
+           end-string
+           write ACCOUNT-CSV-LINE
+           add 1 to WS-ACCOUNT-COUNT
+           perform 3100-READ-ACCOUNT
+           .
+
+       9999-TERMINATE.
+           close CUSTOMER-MASTER
+           close ACCOUNT-MASTER
+           close CUSTOMER-CSV
+           close ACCOUNT-CSV
+           display "CLIENTS EXPORTES : " WS-CUSTOMER-COUNT
+           display "COMPTES EXPORTES : " WS-ACCOUNT-COUNT
+           .
