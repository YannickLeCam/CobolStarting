@@ -0,0 +1,211 @@
+       identification division.
+       program-id. GLRECON.
+       author. Yannick.
+       installation. Agence Centrale.
+       date-written. 2026-08-08.
+       date-compiled.
+
+      *****************************************************************
+      *  GLRECON
+      *
+      *  Reconciles ACCOUNT-MASTER against the general-ledger extract
+      *  supplied by the GL system (GL-EXTRACT-FILE, in ascending
+      *  GL-ACCT-NUMBER order).  Matches the two files account by
+      *  account and writes a break line to BREAK-REPORT for any
+      *  account whose balance differs from the GL by more than
+      *  PARM-RECON-TOLERANCE, and for any account carried on one file
+      *  but not the other.
+      *
+      *  Modification history
+      *  2026-08-08  YLC  Initial version.
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select ACCOUNT-MASTER assign to "ACCTMAST"
+               organization is indexed
+               access mode is sequential
+               record key is ACCT-NUMBER
+               file status is WS-ACCTMAST-STATUS.
+
+           select GL-EXTRACT-FILE assign to "GLEXTRCT"
+               organization is sequential
+               file status is WS-GLEXTR-STATUS.
+
+           select BREAK-REPORT assign to "GLBREAK"
+               organization is sequential
+               file status is WS-BREAK-STATUS.
+
+           select RUN-PARAMETERS assign to "GLPARM"
+               organization is sequential
+               file status is WS-PARM-STATUS.
+
+       data division.
+       file section.
+       fd  ACCOUNT-MASTER.
+       copy "ACCTREC.cpy".
+
+       fd  GL-EXTRACT-FILE.
+       01  GL-EXTRACT-RECORD.
+           05  GL-ACCT-NUMBER              PIC 9(09).
+           05  FILLER                      PIC X(01).
+           05  GL-BALANCE                  PIC S9(9).
+
+       fd  BREAK-REPORT.
+       01  BREAK-REPORT-LINE               PIC X(80).
+
+       fd  RUN-PARAMETERS.
+       copy "RUNPARM.cpy".
+
+       working-storage section.
+       01  WS-ACCTMAST-STATUS              PIC X(02).
+           88  WS-ACCTMAST-OK                VALUE "00".
+       01  WS-GLEXTR-STATUS                PIC X(02).
+       01  WS-BREAK-STATUS                 PIC X(02).
+       01  WS-PARM-STATUS                  PIC X(02).
+           88  WS-PARM-OK                    VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-ACCT-EOF-SWITCH           PIC X(01) VALUE "N".
+               88  WS-ACCT-EOF                VALUE "Y".
+           05  WS-GL-EOF-SWITCH             PIC X(01) VALUE "N".
+               88  WS-GL-EOF                  VALUE "Y".
+
+       01  WS-TOLERANCE                    PIC 9(07) VALUE 0.
+       01  WS-ACCT-COMPARE-KEY             PIC 9(09).
+       01  WS-GL-COMPARE-KEY               PIC 9(09).
+       01  WS-DIFFERENCE                   PIC S9(9).
+       01  WS-DIFFERENCE-ABS               PIC 9(09).
+
+       01  WS-MATCHED-COUNT                PIC 9(06) VALUE 0.
+       01  WS-BREAK-COUNT                  PIC 9(06) VALUE 0.
+
+       01  WS-BREAK-LINE.
+           05  WS-BRK-ACCT-NUMBER          PIC 9(09).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  WS-BRK-ACCT-SOLDE           PIC -9(9).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  WS-BRK-GL-BALANCE           PIC -9(9).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  WS-BRK-REASON               PIC X(30).
+
+       procedure division.
+
+       0000-MAINLINE.
+           perform 1000-INITIALIZE
+           perform 2000-READ-ACCOUNT
+           perform 2500-READ-GL-EXTRACT
+           perform 3000-MATCH-RECORDS
+               until WS-ACCT-EOF and WS-GL-EOF
+           perform 9999-TERMINATE
+           goback.
+
+       1000-INITIALIZE.
+           open input ACCOUNT-MASTER
+           open input GL-EXTRACT-FILE
+           open output BREAK-REPORT
+           open input RUN-PARAMETERS
+           if WS-PARM-OK
+              read RUN-PARAMETERS
+                  at end move 0 to WS-TOLERANCE
+                  not at end move PARM-RECON-TOLERANCE to WS-TOLERANCE
+              end-read
+           else
+              move 0 to WS-TOLERANCE
+           end-if
+           close RUN-PARAMETERS
+           .
+
+       2000-READ-ACCOUNT.
+           read ACCOUNT-MASTER next record
+               at end set WS-ACCT-EOF to true
+           end-read
+           if WS-ACCT-EOF
+              move high-values to WS-ACCT-COMPARE-KEY
+           else
+              move ACCT-NUMBER to WS-ACCT-COMPARE-KEY
+           end-if
+           .
+
+       2500-READ-GL-EXTRACT.
+           read GL-EXTRACT-FILE
+               at end set WS-GL-EOF to true
+           end-read
+           if WS-GL-EOF
+              move high-values to WS-GL-COMPARE-KEY
+           else
+              move GL-ACCT-NUMBER to WS-GL-COMPARE-KEY
+           end-if
+           .
+
+      *****************************************************************
+      *  Classic match/merge over two files sorted ascending by
+      *  account number.  The lower of the two current keys drives
+      *  which side(s) advance; equal keys are a matched pair.
+      *****************************************************************
+       3000-MATCH-RECORDS.
+           if WS-ACCT-COMPARE-KEY = WS-GL-COMPARE-KEY
+              perform 3100-COMPARE-BALANCES
+              perform 2000-READ-ACCOUNT
+              perform 2500-READ-GL-EXTRACT
+           else
+              if WS-ACCT-COMPARE-KEY < WS-GL-COMPARE-KEY
+                 perform 3200-NO-GL-RECORD
+                 perform 2000-READ-ACCOUNT
+              else
+                 perform 3300-NO-ACCOUNT-RECORD
+                 perform 2500-READ-GL-EXTRACT
+              end-if
+           end-if
+           .
+
+       3100-COMPARE-BALANCES.
+           compute WS-DIFFERENCE = ACCT-SOLDE - GL-BALANCE
+           if WS-DIFFERENCE < 0
+              compute WS-DIFFERENCE-ABS = 0 - WS-DIFFERENCE
+           else
+              move WS-DIFFERENCE to WS-DIFFERENCE-ABS
+           end-if
+           if WS-DIFFERENCE-ABS > WS-TOLERANCE
+              move ACCT-NUMBER to WS-BRK-ACCT-NUMBER
+              move ACCT-SOLDE to WS-BRK-ACCT-SOLDE
+              move GL-BALANCE to WS-BRK-GL-BALANCE
+              move "ECART DE SOLDE" to WS-BRK-REASON
+              perform 3400-WRITE-BREAK-LINE
+           else
+              add 1 to WS-MATCHED-COUNT
+           end-if
+           .
+
+       3200-NO-GL-RECORD.
+           move ACCT-NUMBER to WS-BRK-ACCT-NUMBER
+           move ACCT-SOLDE to WS-BRK-ACCT-SOLDE
+           move 0 to WS-BRK-GL-BALANCE
+           move "AUCUNE ECRITURE GL" to WS-BRK-REASON
+           perform 3400-WRITE-BREAK-LINE
+           .
+
+       3300-NO-ACCOUNT-RECORD.
+           move GL-ACCT-NUMBER to WS-BRK-ACCT-NUMBER
+           move 0 to WS-BRK-ACCT-SOLDE
+           move GL-BALANCE to WS-BRK-GL-BALANCE
+           move "AUCUN COMPTE" to WS-BRK-REASON
+           perform 3400-WRITE-BREAK-LINE
+           .
+
+       3400-WRITE-BREAK-LINE.
+           move WS-BREAK-LINE to BREAK-REPORT-LINE
+           write BREAK-REPORT-LINE
+           add 1 to WS-BREAK-COUNT
+           .
+
+       9999-TERMINATE.
+           close ACCOUNT-MASTER
+           close GL-EXTRACT-FILE
+           close BREAK-REPORT
+           display "COMPTES EN ACCORD : " WS-MATCHED-COUNT
+           display "ECARTS RELEVES : " WS-BREAK-COUNT
+           if WS-BREAK-COUNT > 0
+              move 4 to return-code
+           end-if
+           .
