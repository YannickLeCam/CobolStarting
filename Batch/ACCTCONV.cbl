@@ -0,0 +1,109 @@
+       identification division.
+       program-id. ACCTCONV.
+       author. Yannick.
+       installation. Agence Centrale.
+       date-written. 2026-08-08.
+       date-compiled.
+
+      *****************************************************************
+      *  ACCTCONV
+      *
+      *  One-time conversion program.  Reads ACCOUNT-MASTER in its
+      *  prior layout (ACCT-SOLDE PIC S9(4) - see OLDACCT.cpy) and
+      *  rewrites it in the current ACCTREC.cpy layout (ACCT-SOLDE PIC
+      *  S9(9) COMP-3), so existing account history survives the field
+      *  widening.
+      *
+      *  Modification history
+      *  2026-08-08  YLC  Initial version.
+      *  2026-08-08  YLC  3000-CONVERT-ONE now zeroes ACCT-PRINCIPAL,
+      *                   ACCT-RATE, ACCT-MONTHLY-INTEREST and
+      *                   ACCT-HIST-COUNT before the WRITE - none of
+      *                   OLDACCT.cpy's fields feed them, and an FD
+      *                   record area holds whatever indeterminate
+      *                   bytes came before the first explicit MOVE.
+      *                   ACCT-HIST-COUNT drives ACCT-INTEREST-
+      *                   HISTORY's OCCURS DEPENDING ON, so leaving it
+      *                   unset risked a bounds violation the first
+      *                   time INTRYEAR appended a history entry for a
+      *                   converted account.
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select OLD-ACCOUNT-MASTER assign to "ACCTMAST"
+               organization is indexed
+               access mode is sequential
+               record key is OLD-ACCT-NUMBER
+               file status is WS-OLD-STATUS.
+
+           select NEW-ACCOUNT-MASTER assign to "ACCTMASN"
+               organization is indexed
+               access mode is sequential
+               record key is ACCT-NUMBER
+               file status is WS-NEW-STATUS.
+
+       data division.
+       file section.
+       fd  OLD-ACCOUNT-MASTER.
+       copy "OLDACCT.cpy".
+
+       fd  NEW-ACCOUNT-MASTER.
+       copy "ACCTREC.cpy".
+
+       working-storage section.
+       01  WS-OLD-STATUS                   PIC X(02).
+       01  WS-NEW-STATUS                   PIC X(02).
+           88  WS-NEW-OK                    VALUE "00".
+
+       01  WS-SWITCHES.
+           05  WS-OLD-EOF-SWITCH            PIC X(01) VALUE "N".
+               88  WS-OLD-EOF                VALUE "Y".
+
+       01  WS-CONVERTED-COUNT              PIC 9(06) VALUE 0.
+
+       procedure division.
+
+       0000-MAINLINE.
+           perform 1000-INITIALIZE
+           perform 2000-READ-OLD
+           perform 3000-CONVERT-ONE until WS-OLD-EOF
+           perform 9999-TERMINATE
+           goback.
+
+       1000-INITIALIZE.
+           open input OLD-ACCOUNT-MASTER
+           open output NEW-ACCOUNT-MASTER
+           .
+
+       2000-READ-OLD.
+           read OLD-ACCOUNT-MASTER next record
+               at end set WS-OLD-EOF to true
+           end-read
+           .
+
+       3000-CONVERT-ONE.
+           move OLD-ACCT-NUMBER to ACCT-NUMBER
+           move OLD-ACCT-CUST-NUMBER to ACCT-CUST-NUMBER
+           move OLD-ACCT-SOLDE to ACCT-SOLDE
+           move OLD-ACCT-STATUS to ACCT-STATUS
+           move OLD-ACCT-CLOSE-DATE to ACCT-CLOSE-DATE
+           move 0 to ACCT-PRINCIPAL
+           move 0 to ACCT-RATE
+           move 0 to ACCT-MONTHLY-INTEREST
+           move 0 to ACCT-HIST-COUNT
+           write ACCOUNT-RECORD
+               invalid key
+                   display "ERREUR ECRITURE COMPTE CONVERTI : "
+                           ACCT-NUMBER
+               not invalid key
+                   add 1 to WS-CONVERTED-COUNT
+           end-write
+           perform 2000-READ-OLD
+           .
+
+       9999-TERMINATE.
+           close OLD-ACCOUNT-MASTER
+           close NEW-ACCOUNT-MASTER
+           display "COMPTES CONVERTIS : " WS-CONVERTED-COUNT
+           .
