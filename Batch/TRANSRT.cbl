@@ -0,0 +1,58 @@
+       identification division.
+       program-id. TRANSRT.
+       author. Yannick.
+       installation. Agence Centrale.
+       date-written. 2026-08-08.
+       date-compiled.
+
+      *****************************************************************
+      *  TRANSRT
+      *
+      *  Sorts the raw daily transaction file into account-number
+      *  order (timestamp order within an account) ahead of SOLDUPDT,
+      *  so the balance-update job sees every account's transactions
+      *  together and in the order they happened - required for
+      *  SOLDUPDT's checkpoint/restart to land on the right point in
+      *  the file on a rerun.
+      *
+      *  Modification history
+      *  2026-08-08  YLC  Initial version.
+      *****************************************************************
+       environment division.
+       input-output section.
+       file-control.
+           select SORT-WORK-FILE assign to "SORTWK1".
+
+           select TRAN-INPUT-FILE assign to "TRANRAW"
+               organization is sequential.
+
+           select TRAN-OUTPUT-FILE assign to "TRANFILE"
+               organization is sequential.
+
+       data division.
+       file section.
+       sd  SORT-WORK-FILE.
+       copy "TRANREC.cpy".
+
+       fd  TRAN-INPUT-FILE.
+       01  TRAN-INPUT-RECORD                PIC X(29).
+
+       fd  TRAN-OUTPUT-FILE.
+       01  TRAN-OUTPUT-RECORD               PIC X(29).
+
+       working-storage section.
+
+       procedure division.
+
+       0000-MAINLINE.
+           perform 1000-SORT-TRANSACTIONS
+           goback.
+
+       1000-SORT-TRANSACTIONS.
+           sort SORT-WORK-FILE
+               on ascending key TRAN-ACCT-NUMBER
+               on ascending key TRAN-TIMESTAMP
+               using TRAN-INPUT-FILE
+               giving TRAN-OUTPUT-FILE
+           display "TRI DU FICHIER DE TRANSACTIONS TERMINE"
+           .
